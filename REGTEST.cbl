@@ -0,0 +1,283 @@
+000010******************************************************************
+000020* PROGRAM-ID : REGTEST
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-09
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   REGRESSION CHECK FOR CALCBAT, CALC AND COMPUPER.  COMPARES
+000090*   THE OUTPUT FILES LEFT BY A KNOWN SET OF TEST INPUTS (SEE
+000100*   REGRESS.JCL) AGAINST THE EXPECTED RESULTS FOR THOSE INPUTS
+000110*   AND DISPLAYS ONE PASS/FAIL LINE PER CHECK, WITH A FINAL
+000120*   COUNT.  RETURN-CODE IS 0 IF EVERY CHECK PASSED, 4 IF ANY
+000130*   FAILED.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.
+000160*   2026-08-09  RO   ORIGINAL PROGRAM.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.    REGTEST.
+000200 AUTHOR.        R. OKONKWO.
+000210 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000220 DATE-WRITTEN.  2026-08-09.
+000230 DATE-COMPILED.
+
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT REG-CALCRES ASSIGN TO "CALCRES"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-CALCRES-STATUS.
+
+000300     SELECT REG-CALCLEDG ASSIGN TO "CALCLEDG"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CALCLEDG-STATUS.
+
+000330     SELECT REG-COMPURPT ASSIGN TO "COMPURPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-COMPURPT-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  REG-CALCRES.
+000390     COPY "calcres.cpy".
+
+000400 FD  REG-CALCLEDG.
+000410     COPY "calcldgr.cpy".
+
+000420 FD  REG-COMPURPT.
+000430 01  RT-REPORT-LINE            PIC X(132).
+
+000440 WORKING-STORAGE SECTION.
+000441 01  WS-SWITCHES.
+000442     05  WS-CHECK-FAILED-SWITCH PIC X(01) VALUE "N".
+000443         88  WS-CHECK-FAILED    VALUE "Y".
+
+000450 01  WS-FILE-STATUSES.
+000460     05  WS-CALCRES-STATUS     PIC X(02).
+000470     05  WS-CALCLEDG-STATUS    PIC X(02).
+000480     05  WS-COMPURPT-STATUS    PIC X(02).
+
+000490 01  WS-RESULT-COUNTERS.
+000500     05  WS-PASS-COUNT         PIC 9(03) VALUE ZERO.
+000510     05  WS-FAIL-COUNT         PIC 9(03) VALUE ZERO.
+
+000520 01  WS-CHECK-FIELDS.
+000530     05  WS-CASE-NAME          PIC X(30).
+000540     05  WS-EXPECTED           PIC X(90).
+000550     05  WS-ACTUAL             PIC X(90).
+
+000560 01  WS-EXP-COMPURPT-LINE          PIC X(132) VALUE
+000570     "X=   13.00  Y=    5.00  +=     18.00    -=      8.00    *=
+000571-    "     65.00    /=      2.60".
+
+000580 PROCEDURE DIVISION.
+
+000590******************************************************************
+000600* 0000-MAINLINE.
+000610******************************************************************
+000620 0000-MAINLINE.
+000630     DISPLAY "REGTEST - REGRESSION CHECK STARTING".
+000640     PERFORM 1000-CHECK-CALCRES THRU 1000-CHECK-CALCRES-EXIT.
+000650     PERFORM 2000-CHECK-CALCLEDG THRU 2000-CHECK-CALCLEDG-EXIT.
+000660     PERFORM 3000-CHECK-COMPURPT THRU 3000-CHECK-COMPURPT-EXIT.
+000670     PERFORM 9000-REPORT-SUMMARY THRU 9000-REPORT-SUMMARY-EXIT.
+000680     IF WS-FAIL-COUNT > ZERO
+000690         MOVE 4 TO RETURN-CODE
+000700     ELSE
+000710         MOVE 0 TO RETURN-CODE
+000720     END-IF.
+000730     STOP RUN.
+
+000740******************************************************************
+000750* 1000-CHECK-CALCRES - VERIFY CALCBAT'S THREE RESULT RECORDS FOR
+000760*                      THE KNOWN CALCTRAN TEST DECK: 010/005/+,
+000770*                      010/000//, AND 010/005/@.
+000780******************************************************************
+000790 1000-CHECK-CALCRES.
+000795     MOVE "N" TO WS-CHECK-FAILED-SWITCH.
+000800     OPEN INPUT REG-CALCRES.
+000810     IF WS-CALCRES-STATUS NOT = "00"
+000820         DISPLAY "REGTEST: CANNOT OPEN CALCRES, STATUS ",
+000830             WS-CALCRES-STATUS
+000840         ADD 1 TO WS-FAIL-COUNT
+000845         SET WS-CHECK-FAILED TO TRUE
+000860     END-IF.
+
+000865     IF NOT WS-CHECK-FAILED
+000870         READ REG-CALCRES
+000880             AT END
+000890                 DISPLAY "REGTEST: CALCRES HAS NO RECORDS"
+000900                 ADD 1 TO WS-FAIL-COUNT
+000905                 SET WS-CHECK-FAILED TO TRUE
+000920         END-READ
+000921     END-IF.
+000922     IF NOT WS-CHECK-FAILED
+000930         MOVE "CALCRES REC 1 - ADD RESULT" TO WS-CASE-NAME
+000940         MOVE "0015OK" TO WS-EXPECTED
+000950         MOVE SPACES TO WS-ACTUAL
+000960         STRING CR-RES DELIMITED BY SIZE
+000970                CR-STATUS DELIMITED BY SIZE
+000980             INTO WS-ACTUAL
+000990         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+000991     END-IF.
+
+000995     IF NOT WS-CHECK-FAILED
+001000         READ REG-CALCRES
+001010             AT END
+001020                 DISPLAY "REGTEST: CALCRES MISSING RECORD 2"
+001030                 ADD 1 TO WS-FAIL-COUNT
+001035                 SET WS-CHECK-FAILED TO TRUE
+001050         END-READ
+001051     END-IF.
+001052     IF NOT WS-CHECK-FAILED
+001060         MOVE "CALCRES REC 2 - DIVIDE BY ZERO" TO WS-CASE-NAME
+001070         MOVE "DZ" TO WS-EXPECTED
+001080         MOVE CR-STATUS TO WS-ACTUAL
+001090         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+001091     END-IF.
+
+001095     IF NOT WS-CHECK-FAILED
+001100         READ REG-CALCRES
+001110             AT END
+001120                 DISPLAY "REGTEST: CALCRES MISSING RECORD 3"
+001130                 ADD 1 TO WS-FAIL-COUNT
+001135                 SET WS-CHECK-FAILED TO TRUE
+001150         END-READ
+001151     END-IF.
+001152     IF NOT WS-CHECK-FAILED
+001160         MOVE "CALCRES REC 3 - INVALID OPERATOR" TO WS-CASE-NAME
+001170         MOVE "IV" TO WS-EXPECTED
+001180         MOVE CR-STATUS TO WS-ACTUAL
+001190         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+001191     END-IF.
+
+001195     IF NOT WS-CHECK-FAILED
+001200         CLOSE REG-CALCRES
+001201     END-IF.
+001210 1000-CHECK-CALCRES-EXIT.
+001220     EXIT.
+
+001230******************************************************************
+001240* 2000-CHECK-CALCLEDG - VERIFY CALC'S TWO LEDGER ENTRIES FOR THE
+001250*                       KNOWN CALCPARM TEST VALUES A=7, B=8.
+001260******************************************************************
+001270 2000-CHECK-CALCLEDG.
+001275     MOVE "N" TO WS-CHECK-FAILED-SWITCH.
+001280     OPEN INPUT REG-CALCLEDG.
+001290     IF WS-CALCLEDG-STATUS NOT = "00"
+001300         DISPLAY "REGTEST: CANNOT OPEN CALCLEDG, STATUS ",
+001310             WS-CALCLEDG-STATUS
+001320         ADD 1 TO WS-FAIL-COUNT
+001325         SET WS-CHECK-FAILED TO TRUE
+001340     END-IF.
+
+001345     IF NOT WS-CHECK-FAILED
+001350         READ REG-CALCLEDG
+001360             AT END
+001370                 DISPLAY "REGTEST: CALCLEDG HAS NO RECORDS"
+001380                 ADD 1 TO WS-FAIL-COUNT
+001385                 SET WS-CHECK-FAILED TO TRUE
+001400         END-READ
+001401     END-IF.
+001402     IF NOT WS-CHECK-FAILED
+001410         MOVE "CALCLEDG REC 1 - GIVING MODE" TO WS-CASE-NAME
+001420         MOVE "7815G" TO WS-EXPECTED
+001430         MOVE SPACES TO WS-ACTUAL
+001440         STRING CL-A DELIMITED BY SIZE
+001450                CL-B DELIMITED BY SIZE
+001460                CL-RES DELIMITED BY SIZE
+001470                CL-OPMODE DELIMITED BY SIZE
+001480             INTO WS-ACTUAL
+001490         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+001491     END-IF.
+
+001495     IF NOT WS-CHECK-FAILED
+001500         READ REG-CALCLEDG
+001510             AT END
+001520                 DISPLAY "REGTEST: CALCLEDG MISSING RECORD 2"
+001530                 ADD 1 TO WS-FAIL-COUNT
+001535                 SET WS-CHECK-FAILED TO TRUE
+001550         END-READ
+001551     END-IF.
+001552     IF NOT WS-CHECK-FAILED
+001560         MOVE "CALCLEDG REC 2 - ACCUMULATE MODE" TO WS-CASE-NAME
+001570         MOVE "7505A" TO WS-EXPECTED
+001580         MOVE SPACES TO WS-ACTUAL
+001590         STRING CL-A DELIMITED BY SIZE
+001600                CL-B DELIMITED BY SIZE
+001610                CL-RES DELIMITED BY SIZE
+001620                CL-OPMODE DELIMITED BY SIZE
+001630             INTO WS-ACTUAL
+001640         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+001641     END-IF.
+
+001645     IF NOT WS-CHECK-FAILED
+001650         CLOSE REG-CALCLEDG
+001651     END-IF.
+001660 2000-CHECK-CALCLEDG-EXIT.
+001670     EXIT.
+
+001680******************************************************************
+001690* 3000-CHECK-COMPURPT - VERIFY COMPUPER'S DETAIL LINE FOR THE
+001700*                       KNOWN COMPDATA TEST PAIR X=13.00, Y=5.00.
+001710******************************************************************
+001720 3000-CHECK-COMPURPT.
+001725     MOVE "N" TO WS-CHECK-FAILED-SWITCH.
+001730     OPEN INPUT REG-COMPURPT.
+001740     IF WS-COMPURPT-STATUS NOT = "00"
+001750         DISPLAY "REGTEST: CANNOT OPEN COMPURPT, STATUS ",
+001760             WS-COMPURPT-STATUS
+001770         ADD 1 TO WS-FAIL-COUNT
+001775         SET WS-CHECK-FAILED TO TRUE
+001790     END-IF.
+
+001795     IF NOT WS-CHECK-FAILED
+001800         READ REG-COMPURPT
+001810             AT END
+001820                 DISPLAY "REGTEST: COMPURPT HAS NO RECORDS"
+001830                 ADD 1 TO WS-FAIL-COUNT
+001835                 SET WS-CHECK-FAILED TO TRUE
+001850         END-READ
+001851     END-IF.
+001852     IF NOT WS-CHECK-FAILED
+001860         MOVE "COMPURPT REC 1 - X=13 Y=5 DETAIL LINE"
+001861             TO WS-CASE-NAME
+001870         MOVE WS-EXP-COMPURPT-LINE TO WS-EXPECTED
+001880         MOVE RT-REPORT-LINE TO WS-ACTUAL
+001890         PERFORM 9500-VERIFY THRU 9500-VERIFY-EXIT
+001891     END-IF.
+
+001895     IF NOT WS-CHECK-FAILED
+001900         CLOSE REG-COMPURPT
+001901     END-IF.
+001910 3000-CHECK-COMPURPT-EXIT.
+001920     EXIT.
+
+001930******************************************************************
+001940* 9000-REPORT-SUMMARY - DISPLAY THE FINAL PASS/FAIL TALLY.
+001950******************************************************************
+001960 9000-REPORT-SUMMARY.
+001970     DISPLAY "REGTEST COMPLETE - ", WS-PASS-COUNT, " PASSED, ",
+001980         WS-FAIL-COUNT, " FAILED".
+001990 9000-REPORT-SUMMARY-EXIT.
+002000     EXIT.
+
+002010******************************************************************
+002020* 9500-VERIFY - COMPARE WS-ACTUAL TO WS-EXPECTED FOR THE CASE
+002030*               NAMED IN WS-CASE-NAME AND DISPLAY THE OUTCOME.
+002040******************************************************************
+002050 9500-VERIFY.
+002060     IF WS-ACTUAL = WS-EXPECTED
+002070         ADD 1 TO WS-PASS-COUNT
+002080         DISPLAY "PASS: ", WS-CASE-NAME
+002090     ELSE
+002100         ADD 1 TO WS-FAIL-COUNT
+002110         DISPLAY "FAIL: ", WS-CASE-NAME,
+002120             " EXPECTED=[", WS-EXPECTED, "]",
+002130             " ACTUAL=[", WS-ACTUAL, "]"
+002140     END-IF.
+002150 9500-VERIFY-EXIT.
+002160     EXIT.
+
+002170 END PROGRAM REGTEST.
