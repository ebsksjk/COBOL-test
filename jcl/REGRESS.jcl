@@ -0,0 +1,47 @@
+//REGRESS  JOB (ACCTNO),'R OKONKWO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REGRESS - REGRESSION CHECK FOR CALCBAT, CALC, AND COMPUPER.  *
+//*           RUNS EACH PROGRAM AGAINST A FIXED, KNOWN SET OF    *
+//*           TEST INPUTS AND PASSES THE OUTPUT FILES TO REGTEST,*
+//*           WHICH COMPARES THEM TO THE EXPECTED RESULTS AND    *
+//*           SETS RETURN-CODE 4 IF ANY CHECK FAILED.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCBAT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCTRAN DD *
+010005+
+010000/
+010005@
+/*
+//CALCRES  DD DSN=&&CALCRES,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=16)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALC,COND=(4,LE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCPARM DD *
+78
+/*
+//CALCLEDG DD DSN=&&CALCLEDG,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=5)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=COMPUPER,COND=(4,LE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//COMPDATA DD *
+00013000000500
+/*
+//COMPURPT DD DSN=&&COMPURPT,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=REGTEST,COND=(4,LE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCRES  DD DSN=&&CALCRES,DISP=(OLD,DELETE,DELETE)
+//CALCLEDG DD DSN=&&CALCLEDG,DISP=(OLD,DELETE,DELETE)
+//COMPURPT DD DSN=&&COMPURPT,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD SYSOUT=*
