@@ -0,0 +1,49 @@
+//NIGHTRUN JOB (ACCTNO),'R OKONKWO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTRUN - NIGHTLY BATCH CHAIN: STUDBAT (STUDENT UPDATE),     *
+//*            THEN CALCBAT (COMPUTATION BATCH), THEN COMPUPER   *
+//*            (COMPUTATION REPORT), THEN NITERPT, WHICH TIES    *
+//*            ALL THREE STEPS' OUTPUT TOGETHER INTO ONE          *
+//*            CONSOLIDATED REPORT WITH A STEP-BY-STEP RUN        *
+//*            SUMMARY.  EACH STEP IS THE FILE-DRIVEN BATCH FORM  *
+//*            OF ITS PROGRAM SINCE THERE IS NO OPERATOR AT THE   *
+//*            CONSOLE TO FEED THE INTERACTIVE VERSIONS (LOGIN,   *
+//*            CALCULATOR, STUDMAIN) OVERNIGHT.  A STEP IS        *
+//*            BYPASSED IF THE PRIOR STEP DID NOT RETURN A CLEAN  *
+//*            CONDITION CODE, AND NITERPT REPORTS THE GAP.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STUDBAT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STUDTRAN DD DSN=PROD.BATCH.STUDTRAN,DISP=SHR
+//ENROLRPT DD DSN=&&ENROLRPT,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//STUDCKPT DD DSN=PROD.BATCH.STUDCKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALCBAT,COND=(4,LE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CALCTRAN DD DSN=PROD.BATCH.CALCTRAN,DISP=SHR
+//CALCRES  DD DSN=&&CALCRES,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=16)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=COMPUPER,COND=(4,LE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//COMPDATA DD DSN=PROD.BATCH.COMPDATA,DISP=SHR
+//COMPURPT DD DSN=&&COMPURPT,DISP=(NEW,PASS,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=NITERPT
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ENROLRPT DD DSN=&&ENROLRPT,DISP=(OLD,DELETE,DELETE)
+//CALCRES  DD DSN=&&CALCRES,DISP=(OLD,DELETE,DELETE)
+//COMPURPT DD DSN=&&COMPURPT,DISP=(OLD,DELETE,DELETE)
+//NITERPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
