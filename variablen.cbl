@@ -1,28 +1,376 @@
-           identification division.
-               program-id. variablen.
-           data division.
-               working-storage section.
-               01 Daten.
-                   05 WS-NUM1 PIC 9(2)V99 VALUE ZEROES.
-                   05 WS-NUM2 PIC S9(3) BINARY VALUE 0.
-                   05 WS-ALPHA pic a(5).
-                   05 WS-ALPHANUM pic x(5).
-                   05 WS-GEMISCHTES-FELD pic aa99.
-
-           procedure division.
-               MOVE 12345 TO WS-GEMISCHTES-FELD.
-               MOVE 12345 TO WS-NUM1.
-               MOVE 12345 TO WS-NUM2.
-               MOVE "12345" TO WS-ALPHA.
-               MOVE 12345 TO WS-ALPHANUM.
-               MOVE 12345 TO WS-GEMISCHTES-FELD
-
-               DISPLAY WS-NUM1.
-               DISPLAY WS-NUM2.
-               DISPLAY WS-ALPHA.
-               DISPLAY WS-ALPHANUM.
-               DISPLAY WS-GEMISCHTES-FELD.
-
-           STOP RUN.
-           END PROGRAM variablen.            
-           
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM-ID : VARIABLEN
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-09
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   READS AN INPUT FILE OF ARBITRARY CANDIDATE VALUES AND, FOR
+000090*   EACH ONE, REPORTS WHETHER IT CAN VALIDLY POPULATE EACH OF
+000100*   OUR FIVE STANDARD WORKING-STORAGE PICTURE CLAUSES WITHOUT
+000110*   TRUNCATION OR INVALID CHARACTERS, THEN SHOWS SIDE BY SIDE
+000120*   HOW THE VALUE ACTUALLY CONVERTS (OR FAILS TO) INTO EACH
+000130*   FIELD - SO A MOVE'S SIDE EFFECTS CAN BE PREDICTED BEFORE
+000140*   DEPENDING ON IT ELSEWHERE.
+000150*   FORMERLY A ONE-SHOT DEMO MOVING THE LITERAL 12345 INTO FIVE
+000160*   DIFFERENTLY-TYPED FIELDS.
+000170*-----------------------------------------------------------------
+000180* MODIFICATION HISTORY.
+000190*   2026-08-08  RO   ORIGINAL PROGRAM (FIVE-FIELD MOVE DEMO).
+000200*   2026-08-09  RO   REWORKED INTO A FIELD-VALIDATION UTILITY
+000210*                    WITH A PICTURE-CONVERSION COMPARISON REPORT
+000220*                    AND WS-NUM2 BOUNDARY-VALUE TEST CASES.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.    VARIABLEN.
+000260 AUTHOR.        R. OKONKWO.
+000270 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000280 DATE-WRITTEN.  2026-08-09.
+000290 DATE-COMPILED.
+
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT VALIDATE-IN ASSIGN TO "VALIDIN"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-VALIN-STATUS.
+
+000360     SELECT VALIDATE-RPT ASSIGN TO "VALIDRPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-VALRPT-STATUS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  VALIDATE-IN.
+000420     COPY "valinrec.cpy".
+
+000430 FD  VALIDATE-RPT.
+000440 01  VR-REPORT-LINE            PIC X(80).
+
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SWITCH         PIC X(01) VALUE "N".
+000480         88  WS-EOF            VALUE "Y".
+
+000490 01  WS-FILE-STATUSES.
+000500     05  WS-VALIN-STATUS       PIC X(02) VALUE "00".
+000510     05  WS-VALRPT-STATUS      PIC X(02) VALUE "00".
+
+000520 01  WS-COUNTERS COMP.
+000530     05  WS-LINE-COUNT         PIC 9(02) VALUE ZERO.
+000540     05  WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+000550     05  WS-RECORD-COUNT       PIC 9(05) VALUE ZERO.
+
+000560 01  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+
+000570 01  WS-PRINT-LINE             PIC X(80).
+
+000580******************************************************************
+000590* THE FIVE STANDARD PICTURE CLAUSES UNDER TEST - UNCHANGED FROM
+000600* THE ORIGINAL DEMONSTRATION PROGRAM.
+000610******************************************************************
+000620 01  DATEN.
+000630     05  WS-NUM1               PIC 9(2)V99 VALUE ZEROES.
+000640     05  WS-NUM2               PIC S9(3) BINARY VALUE 0.
+000650     05  WS-ALPHA              PIC A(5).
+000660     05  WS-ALPHANUM           PIC X(5).
+000670     05  WS-GEMISCHTES-FELD    PIC AA99.
+
+000680 01  WS-VALID-SWITCHES.
+000690     05  WS-NUM1-SWITCH        PIC X(01) VALUE "N".
+000700         88  WS-NUM1-VALID     VALUE "Y".
+000710     05  WS-NUM2-SWITCH        PIC X(01) VALUE "N".
+000720         88  WS-NUM2-VALID     VALUE "Y".
+000730     05  WS-ALPHA-SWITCH       PIC X(01) VALUE "N".
+000740         88  WS-ALPHA-VALID    VALUE "Y".
+000750     05  WS-ALPHANUM-SWITCH    PIC X(01) VALUE "N".
+000760         88  WS-ALPHANUM-VALID VALUE "Y".
+000770     05  WS-MIXED-SWITCH       PIC X(01) VALUE "N".
+000780         88  WS-MIXED-VALID    VALUE "Y".
+
+000790 01  WS-SIGN-CHAR              PIC X(01).
+
+000800 01  WS-EDIT-FIELDS.
+000810     05  WS-PAGE-ED            PIC ZZZ9.
+000820     05  WS-COUNT-ED           PIC ZZZZ9.
+000830     05  WS-NUM1-ED            PIC ZZ.ZZ.
+000840     05  WS-NUM2-ED            PIC -ZZ9.
+
+000850******************************************************************
+000860* WS-NUM2 BOUNDARY-VALUE TEST CASES - THE LARGEST AND SMALLEST
+000870* VALUES A PIC S9(3) FIELD IS DECLARED TO REPRESENT, PLUS ONE
+000880* VALUE JUST OVER AND JUST UNDER THAT RANGE.
+000890******************************************************************
+000900 01  WS-BOUNDARY-CASES.
+000910     05  WS-BOUNDARY-LARGEST   PIC S9(4) VALUE 999.
+000920     05  WS-BOUNDARY-SMALLEST  PIC S9(4) VALUE -999.
+000930     05  WS-BOUNDARY-OVER      PIC S9(4) VALUE 1000.
+000940     05  WS-BOUNDARY-UNDER     PIC S9(4) VALUE -1000.
+000950     05  WS-BOUNDARY-RESULT-ED PIC -ZZZ9.
+
+000960 PROCEDURE DIVISION.
+
+000970******************************************************************
+000980* 0000-MAINLINE.
+000990******************************************************************
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001020     PERFORM 2000-VALIDATE-AND-REPORT
+001020         THRU 2000-VALIDATE-AND-REPORT-EXIT
+001030         UNTIL WS-EOF.
+001040     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+001050     PERFORM 4000-BOUNDARY-TEST-NUM2
+001050         THRU 4000-BOUNDARY-TEST-NUM2-EXIT.
+001060     STOP RUN.
+
+001070******************************************************************
+001080* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST CANDIDATE
+001090*                   VALUE.
+001100******************************************************************
+001110 1000-INITIALIZE.
+001120     OPEN INPUT VALIDATE-IN.
+001130     OPEN OUTPUT VALIDATE-RPT.
+001140     PERFORM 2100-READ-VALIDATE-IN
+001140         THRU 2100-READ-VALIDATE-IN-EXIT.
+001150 1000-INITIALIZE-EXIT.
+001160     EXIT.
+
+001170******************************************************************
+001180* 2000-VALIDATE-AND-REPORT - VALIDATE ONE CANDIDATE VALUE AGAINST
+001190*                            ALL FIVE PICTURES, CONVERT IT INTO
+001200*                            EACH ONE THAT ACCEPTS IT, AND PRINT
+001210*                            THE COMPARISON LINE.
+001220******************************************************************
+001230 2000-VALIDATE-AND-REPORT.
+001240     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001250         PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT
+001260     END-IF.
+
+001270     PERFORM 2300-VALIDATE-FIELDS THRU 2300-VALIDATE-FIELDS-EXIT.
+001280     PERFORM 2400-CONVERT-FIELDS THRU 2400-CONVERT-FIELDS-EXIT.
+001290     PERFORM 2500-PRINT-DETAIL THRU 2500-PRINT-DETAIL-EXIT.
+
+001300     ADD 1 TO WS-RECORD-COUNT.
+001310     PERFORM 2100-READ-VALIDATE-IN
+001310         THRU 2100-READ-VALIDATE-IN-EXIT.
+001320 2000-VALIDATE-AND-REPORT-EXIT.
+001330     EXIT.
+
+001340******************************************************************
+001350* 2100-READ-VALIDATE-IN - GET THE NEXT CANDIDATE VALUE.
+001360******************************************************************
+001370 2100-READ-VALIDATE-IN.
+001380     READ VALIDATE-IN
+001390         AT END
+001400             SET WS-EOF TO TRUE
+001410     END-READ.
+001420 2100-READ-VALIDATE-IN-EXIT.
+001430     EXIT.
+
+001440******************************************************************
+001450* 2200-PRINT-HEADING - START A NEW PAGE.
+001460******************************************************************
+001470 2200-PRINT-HEADING.
+001480     ADD 1 TO WS-PAGE-COUNT.
+001490     MOVE WS-PAGE-COUNT TO WS-PAGE-ED.
+001500     MOVE ZERO TO WS-LINE-COUNT.
+
+001510     MOVE SPACES TO WS-PRINT-LINE.
+001520     IF WS-PAGE-COUNT > 1
+001530         WRITE VR-REPORT-LINE FROM WS-PRINT-LINE
+001540     END-IF.
+
+001550     MOVE SPACES TO WS-PRINT-LINE.
+001560     STRING "FIELD VALIDATION REPORT"  DELIMITED BY SIZE
+001570            "   PAGE "                 DELIMITED BY SIZE
+001580            WS-PAGE-ED                 DELIMITED BY SIZE
+001590         INTO WS-PRINT-LINE.
+001600     WRITE VR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001610     MOVE "VALUE    N1 N2 AL AN MX NUM1 NUM2 ALPHA ALPHNM MIXED"
+001620         TO WS-PRINT-LINE.
+001630     WRITE VR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001640     MOVE SPACES TO WS-PRINT-LINE.
+001650     WRITE VR-REPORT-LINE FROM WS-PRINT-LINE.
+001660 2200-PRINT-HEADING-EXIT.
+001670     EXIT.
+
+001680******************************************************************
+001690* 2300-VALIDATE-FIELDS - DETERMINE WHICH OF THE FIVE STANDARD
+001700*                        PICTURES VI-VALUE CAN POPULATE WITHOUT
+001710*                        TRUNCATION OR AN INVALID CHARACTER.
+001720*                        VI-VALUE IS TESTED LEFT-JUSTIFIED; ANY
+001730*                        POSITION BEYOND A FIELD'S WIDTH MUST BE
+001740*                        SPACES FOR THAT FIELD TO QUALIFY.
+001750******************************************************************
+001760 2300-VALIDATE-FIELDS.
+001770     MOVE "N" TO WS-NUM1-SWITCH.
+001780     MOVE "N" TO WS-NUM2-SWITCH.
+001790     MOVE "N" TO WS-ALPHA-SWITCH.
+001800     MOVE "N" TO WS-ALPHANUM-SWITCH.
+001810     MOVE "N" TO WS-MIXED-SWITCH.
+
+001815*    WS-NUM1 PIC 9(2)V99 - FOUR UNSIGNED NUMERIC DIGITS, NO
+001816*    DECIMAL-POINT CHARACTER (THE V IS AN ASSUMED POINT).
+001820     IF VI-VALUE(1:4) IS NUMERIC AND VI-VALUE(5:6) = SPACES
+001830         SET WS-NUM1-VALID TO TRUE
+001840     END-IF.
+
+001845*    WS-NUM2 PIC S9(3) BINARY - THREE SIGNED NUMERIC DIGITS WITH
+001846*    AN OPTIONAL LEADING + OR - SIGN CHARACTER.
+001850     MOVE VI-VALUE(1:1) TO WS-SIGN-CHAR.
+001860     IF WS-SIGN-CHAR = "+" OR WS-SIGN-CHAR = "-"
+001870         IF VI-VALUE(2:3) IS NUMERIC AND VI-VALUE(5:6) = SPACES
+001880             SET WS-NUM2-VALID TO TRUE
+001890         END-IF
+001900     ELSE
+001910         IF VI-VALUE(1:3) IS NUMERIC AND VI-VALUE(4:7) = SPACES
+001920             SET WS-NUM2-VALID TO TRUE
+001930         END-IF
+001940     END-IF.
+
+001945*    WS-ALPHA PIC A(5) - FIVE ALPHABETIC CHARACTERS (LETTERS OR
+001946*    SPACES).
+001950     IF VI-VALUE(1:5) IS ALPHABETIC AND VI-VALUE(6:5) = SPACES
+001960         SET WS-ALPHA-VALID TO TRUE
+001970     END-IF.
+
+001975*    WS-ALPHANUM PIC X(5) - ANY CONTENT IS VALID; IT ONLY FAILS
+001976*    TO FIT WITHOUT TRUNCATION IF THE VALUE IS OVER FIVE LONG.
+001980     IF VI-VALUE(6:5) = SPACES
+001990         SET WS-ALPHANUM-VALID TO TRUE
+002000     END-IF.
+
+002005*    WS-GEMISCHTES-FELD PIC AA99 - TWO LETTERS FOLLOWED BY TWO
+002006*    NUMERIC DIGITS.
+002010     IF VI-VALUE(1:2) IS ALPHABETIC AND VI-VALUE(3:2) IS NUMERIC
+002020             AND VI-VALUE(5:6) = SPACES
+002030         SET WS-MIXED-VALID TO TRUE
+002040     END-IF.
+002050 2300-VALIDATE-FIELDS-EXIT.
+002060     EXIT.
+
+002070******************************************************************
+002080* 2400-CONVERT-FIELDS - MOVE THE CANDIDATE VALUE INTO EVERY
+002090*                       FIELD IT VALIDATED FOR, SO THE REPORT
+002100*                       CAN SHOW THE ACTUAL CONVERTED RESULT.
+002110*                       A FIELD THAT DID NOT VALIDATE IS LEFT AT
+002120*                       ITS PRIOR VALUE AND BLANKED ON THE REPORT.
+002130******************************************************************
+002140 2400-CONVERT-FIELDS.
+002150     MOVE ZERO TO WS-NUM1.
+002160     MOVE ZERO TO WS-NUM2.
+002170     MOVE SPACES TO WS-ALPHA.
+002180     MOVE SPACES TO WS-ALPHANUM.
+002190     MOVE SPACES TO WS-GEMISCHTES-FELD.
+
+002200     IF WS-NUM1-VALID
+002210         MOVE VI-VALUE(1:4) TO WS-NUM1
+002220     END-IF.
+002230     IF WS-NUM2-VALID
+002240         IF WS-SIGN-CHAR = "+" OR WS-SIGN-CHAR = "-"
+002250             MOVE VI-VALUE(1:4) TO WS-NUM2
+002260         ELSE
+002270             MOVE VI-VALUE(1:3) TO WS-NUM2
+002280         END-IF
+002290     END-IF.
+002300     IF WS-ALPHA-VALID
+002310         MOVE VI-VALUE(1:5) TO WS-ALPHA
+002320     END-IF.
+002330     IF WS-ALPHANUM-VALID
+002340         MOVE VI-VALUE(1:5) TO WS-ALPHANUM
+002350     END-IF.
+002360     IF WS-MIXED-VALID
+002370         MOVE VI-VALUE(1:4) TO WS-GEMISCHTES-FELD
+002380     END-IF.
+002390 2400-CONVERT-FIELDS-EXIT.
+002400     EXIT.
+
+002410******************************************************************
+002420* 2500-PRINT-DETAIL - PRINT ONE COMPARISON LINE: THE VALID/
+002430*                     INVALID FLAG FOR EACH PICTURE, FOLLOWED BY
+002440*                     THE CONVERTED VALUE WHERE IT VALIDATED.
+002450******************************************************************
+002460 2500-PRINT-DETAIL.
+002470     MOVE WS-NUM1 TO WS-NUM1-ED.
+002480     MOVE WS-NUM2 TO WS-NUM2-ED.
+
+002490     MOVE SPACES TO WS-PRINT-LINE.
+002500     STRING VI-VALUE             DELIMITED BY SIZE
+002510            "  "                 DELIMITED BY SIZE
+002520            WS-NUM1-SWITCH       DELIMITED BY SIZE
+002530            "  "                 DELIMITED BY SIZE
+002540            WS-NUM2-SWITCH       DELIMITED BY SIZE
+002550            "  "                 DELIMITED BY SIZE
+002560            WS-ALPHA-SWITCH      DELIMITED BY SIZE
+002570            "  "                 DELIMITED BY SIZE
+002580            WS-ALPHANUM-SWITCH   DELIMITED BY SIZE
+002590            "  "                 DELIMITED BY SIZE
+002600            WS-MIXED-SWITCH      DELIMITED BY SIZE
+002610            "  "                 DELIMITED BY SIZE
+002620            WS-NUM1-ED           DELIMITED BY SIZE
+002630            " "                  DELIMITED BY SIZE
+002640            WS-NUM2-ED           DELIMITED BY SIZE
+002650            " "                  DELIMITED BY SIZE
+002660            WS-ALPHA             DELIMITED BY SIZE
+002670            " "                  DELIMITED BY SIZE
+002680            WS-ALPHANUM          DELIMITED BY SIZE
+002690            " "                  DELIMITED BY SIZE
+002700            WS-GEMISCHTES-FELD   DELIMITED BY SIZE
+002710         INTO WS-PRINT-LINE.
+002720     WRITE VR-REPORT-LINE FROM WS-PRINT-LINE.
+002730     ADD 1 TO WS-LINE-COUNT.
+002740 2500-PRINT-DETAIL-EXIT.
+002750     EXIT.
+
+002760******************************************************************
+002770* 3000-FINISH - WRITE THE FINAL RECORD COUNT AND CLOSE FILES.
+002780******************************************************************
+002790 3000-FINISH.
+002800     MOVE WS-RECORD-COUNT TO WS-COUNT-ED.
+002810     MOVE SPACES TO WS-PRINT-LINE.
+002820     STRING "TOTAL VALUES CHECKED: " DELIMITED BY SIZE
+002830            WS-COUNT-ED              DELIMITED BY SIZE
+002840         INTO WS-PRINT-LINE.
+002850     WRITE VR-REPORT-LINE FROM WS-PRINT-LINE.
+
+002860     CLOSE VALIDATE-IN.
+002870     CLOSE VALIDATE-RPT.
+002880 3000-FINISH-EXIT.
+002890     EXIT.
+
+002900******************************************************************
+002910* 4000-BOUNDARY-TEST-NUM2 - MOVE THE LARGEST AND SMALLEST VALUES
+002920*                           A PIC S9(3) FIELD IS DECLARED TO HOLD,
+002930*                           PLUS ONE VALUE JUST OVER AND JUST
+002940*                           UNDER THAT RANGE, INTO WS-NUM2 AND
+002950*                           DISPLAY THE RESULT OF EACH, SO THE
+002960*                           FIELD'S ACTUAL TRUNCATION/WRAPAROUND
+002970*                           BEHAVIOUR IS DOCUMENTED RATHER THAN
+002980*                           ASSUMED.
+002990******************************************************************
+003000 4000-BOUNDARY-TEST-NUM2.
+003010     MOVE WS-BOUNDARY-LARGEST TO WS-NUM2.
+003020     MOVE WS-NUM2 TO WS-BOUNDARY-RESULT-ED.
+003030     DISPLAY "NUM2 BOUNDARY - LARGEST  (999): ",
+003040         WS-BOUNDARY-RESULT-ED.
+
+003050     MOVE WS-BOUNDARY-SMALLEST TO WS-NUM2.
+003060     MOVE WS-NUM2 TO WS-BOUNDARY-RESULT-ED.
+003070     DISPLAY "NUM2 BOUNDARY - SMALLEST (-999): ",
+003080         WS-BOUNDARY-RESULT-ED.
+
+003090     MOVE WS-BOUNDARY-OVER TO WS-NUM2.
+003100     MOVE WS-NUM2 TO WS-BOUNDARY-RESULT-ED.
+003110     DISPLAY "NUM2 BOUNDARY - ONE OVER (1000): ",
+003120         WS-BOUNDARY-RESULT-ED.
+
+003130     MOVE WS-BOUNDARY-UNDER TO WS-NUM2.
+003140     MOVE WS-NUM2 TO WS-BOUNDARY-RESULT-ED.
+003150     DISPLAY "NUM2 BOUNDARY - ONE UNDER (-1000): ",
+003160         WS-BOUNDARY-RESULT-ED.
+003170 4000-BOUNDARY-TEST-NUM2-EXIT.
+003180     EXIT.
+
+003190 END PROGRAM VARIABLEN.
