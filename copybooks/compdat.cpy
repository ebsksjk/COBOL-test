@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  COMPDAT.CPY                                               *
+      *  INPUT X/Y PAIR FOR THE COMPUPER BATCH COMPUTATION REPORT. *
+      *  CARRIED AS CURRENCY AMOUNTS (5 INTEGER DIGITS, 2 DECIMAL  *
+      *  DIGITS, IMPLIED DECIMAL POINT) SO REAL TRANSACTION-SIZED  *
+      *  VALUES CAN FLOW THROUGH WITHOUT TRUNCATION.                *
+      *-----------------------------------------------------------*
+       01  DI-DATEN-IN-RECORD.
+           05  DI-X                    PIC 9(5)V99.
+           05  DI-Y                    PIC 9(5)V99.
