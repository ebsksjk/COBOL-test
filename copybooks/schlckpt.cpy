@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  SCHLCKPT.CPY                                              *
+      *  PROGRESS CHECKPOINT FOR SCHLEIFE'S COUNTING LOOP - HOW    *
+      *  FAR ALONG A LONG-RUNNING COUNT HAS GOTTEN, WRITTEN EVERY   *
+      *  SC-CHECKPOINT-INTERVAL ITERATIONS SO AN OPERATOR CAN SEE   *
+      *  PROGRESS WITHOUT WATCHING THE REPORT SCROLL BY.            *
+      *-----------------------------------------------------------*
+       01  SK-CHECKPOINT-RECORD.
+           05  SK-CURRENT-VALUE         PIC S9(6).
+           05  SK-ITERATIONS-DONE       PIC 9(7).
