@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  DATEN.CPY                                                 *
+      *  SHARED TWO-FIELD NUMERIC WORKING-STORAGE GROUP, PULLED    *
+      *  OUT OF VERBEN'S "01 DATEN" GROUP SO ANY OTHER SMALL        *
+      *  LANGUAGE-FEATURE DEMONSTRATION PROGRAM NEEDING A PLAIN     *
+      *  TWO-DIGIT NUM1/NUM2 PAIR CAN COPY THE SAME SHAPE INSTEAD   *
+      *  OF RETYPING IT.                                            *
+      *-----------------------------------------------------------*
+       01  DATEN.
+           05  WS-NUM1             PIC 9(2) VALUE 42.
+           05  WS-NUM2             PIC 9(2).
