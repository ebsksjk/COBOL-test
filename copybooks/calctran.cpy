@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  CALCTRAN.CPY                                              *
+      *  INPUT TRANSACTION FOR THE CALCULATOR BATCH DRIVER         *
+      *  (CALCBAT) - ONE VAL1/VAL2/OP COMBINATION PER RECORD.      *
+      *-----------------------------------------------------------*
+       01  CT-CALC-TRANSACTION.
+           05  CT-VAL1                 PIC 9(3).
+           05  CT-VAL2                 PIC 9(3).
+           05  CT-OP                   PIC X(1).
