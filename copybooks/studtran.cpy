@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      *  STUDTRAN.CPY                                              *
+      *  STUDENT TRANSACTION RECORD - INPUT TO THE STUDENT BATCH   *
+      *  UPDATE JOB (STUDBAT).                                     *
+      *-----------------------------------------------------------*
+       01  ST-TRANSACTION-RECORD.
+           05  ST-STUDENT-ID           PIC 9(4).
+           05  ST-STUDENT-NAME         PIC A(15).
+           05  ST-DATE-OF-BIRTH        PIC 9(8).
+           05  ST-MAJOR-CODE           PIC X(4).
+           05  ST-ENROLLMENT-STATUS    PIC X(1).
+           05  ST-NEW-STUDENT-ID       PIC 9(4).
