@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  OPLOG.CPY                                                 *
+      *  OPERATOR ACTIVITY LOG RECORD - ONE ENTRY PER PROGRAM RUN, *
+      *  SHARED BY LOGIN, STUDMAIN, AND ANY OTHER PROGRAM THAT     *
+      *  WANTS TO RECORD WHICH SIGNED-IN OPERATOR RAN IT AND WHEN. *
+      *-----------------------------------------------------------*
+       01  OL-ACTIVITY-RECORD.
+           05  OL-USERNAME             PIC X(5).
+           05  OL-PROGRAM-NAME         PIC X(8).
+           05  OL-ACTIVITY-DATE        PIC 9(8).
+           05  OL-ACTIVITY-TIME        PIC 9(8).
