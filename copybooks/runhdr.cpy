@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  RUNHDR.CPY                                                *
+      *  SHARED RUN-HEADER FIELDS FOR A BATCH JOB'S STARTUP AND    *
+      *  COMPLETION BANNER - PROGRAM NAME, RUN DATE, AND RUN TIME  *
+      *  - SO EVERY BATCH PROGRAM ANNOUNCES ITSELF THE SAME WAY    *
+      *  INSTEAD OF EACH ROLLING ITS OWN DISPLAY LINE.             *
+      *-----------------------------------------------------------*
+       01  RH-RUN-HEADER.
+           05  RH-PROGRAM-NAME         PIC X(08).
+           05  RH-RUN-DATE             PIC 9(08).
+           05  RH-RUN-TIME             PIC 9(08).
