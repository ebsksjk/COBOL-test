@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  CKPTREC.CPY                                               *
+      *  CHECKPOINT RECORD FOR THE STUDENT BATCH UPDATE JOB        *
+      *  (STUDBAT) - HOLDS THE LAST STUDENT SUCCESSFULLY PROCESSED *
+      *  AND HOW MANY TRANSACTIONS HAVE BEEN APPLIED SO FAR, SO A  *
+      *  RERUN CAN SKIP PAST WORK ALREADY DONE.                    *
+      *-----------------------------------------------------------*
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-LAST-STUDENT-ID       PIC 9(4).
+           05  CK-RECORDS-PROCESSED     PIC 9(5).
