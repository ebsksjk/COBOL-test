@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      *  USERREC.CPY                                               *
+      *  USER MASTER RECORD FOR LOGIN, KEYED ON UM-USERNAME.       *
+      *-----------------------------------------------------------*
+       01  UM-USER-RECORD.
+           05  UM-USERNAME             PIC X(5).
+           05  UM-PASSWORD             PIC X(5).
+           05  UM-FAILED-ATTEMPTS      PIC 9(1).
+           05  UM-LOCKED-SWITCH        PIC X(1).
+               88  UM-ACCOUNT-LOCKED   VALUE "Y".
+               88  UM-ACCOUNT-OPEN     VALUE "N".
+           05  UM-ROLE                 PIC X(7).
+               88  UM-ROLE-ADMIN       VALUE "ADMIN  ".
+               88  UM-ROLE-STUDENT     VALUE "STUDENT".
+           05  UM-PASSWORD-CHANGED     PIC 9(8).
