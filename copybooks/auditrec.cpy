@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  AUDITREC.CPY                                              *
+      *  AUDIT LOG RECORD - ONE ENTRY PER STUDENT-ID CHANGE MADE   *
+      *  BY UNTERPROGRAMM1.                                        *
+      *-----------------------------------------------------------*
+       01  AL-AUDIT-RECORD.
+           05  AL-OLD-STUDENT-ID       PIC 9(4).
+           05  AL-NEW-STUDENT-ID       PIC 9(4).
+           05  AL-CHANGE-DATE          PIC 9(8).
+           05  AL-CHANGE-TIME          PIC 9(8).
