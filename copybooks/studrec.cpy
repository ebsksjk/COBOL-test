@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      *  STUDREC.CPY                                               *
+      *  STUDENT MASTER RECORD LAYOUT - SHARED BY ALL STUDENT      *
+      *  MASTER FILE PROGRAMS (STUDMAIN, STUDBAT, STUDRPT, ETC.)   *
+      *-----------------------------------------------------------*
+       01  SM-STUDENT-RECORD.
+           05  SM-STUDENT-ID           PIC 9(4).
+           05  SM-STUDENT-NAME         PIC A(15).
+           05  SM-DATE-OF-BIRTH        PIC 9(8).
+           05  SM-MAJOR-CODE           PIC X(4).
+           05  SM-ENROLLMENT-STATUS    PIC X(1).
+               88  SM-ENR-ACTIVE       VALUE "A".
+               88  SM-ENR-INACTIVE     VALUE "I".
+               88  SM-ENR-WITHDRAWN    VALUE "W".
+               88  SM-ENR-GRADUATED    VALUE "G".
