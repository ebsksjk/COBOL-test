@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  CALCPARM.CPY                                              *
+      *  CONTROL RECORD SUPPLYING CALC'S STARTING A/B VALUES, SO   *
+      *  THOSE DEFAULTS NO LONGER NEED TO BE RECOMPILED INTO THE   *
+      *  PROGRAM TO CHANGE.                                        *
+      *-----------------------------------------------------------*
+       01  CP-CONTROL-RECORD.
+           05  CP-A                    PIC 9(1).
+           05  CP-B                    PIC 9(1).
