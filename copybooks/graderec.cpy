@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  GRADEREC.CPY                                              *
+      *  COURSE GRADE RECORD POSTED BY UNTERPROGRAMM2, KEYED ON    *
+      *  STUDENT ID AND COURSE CODE.                               *
+      *-----------------------------------------------------------*
+       01  GR-GRADE-RECORD.
+           05  GR-STUDENT-ID           PIC 9(4).
+           05  GR-COURSE-CODE          PIC X(6).
+           05  GR-GRADE                PIC X(2).
+           05  GR-POST-DATE            PIC 9(8).
