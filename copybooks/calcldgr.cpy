@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  CALCLDGR.CPY                                              *
+      *  LEDGER ENTRY FOR EACH COMBINATION COMPUTED BY CALC.        *
+      *-----------------------------------------------------------*
+       01  CL-LEDGER-RECORD.
+           05  CL-A                    PIC 9(1).
+           05  CL-B                    PIC 9(1).
+           05  CL-RES                  PIC 9(2).
+           05  CL-OPMODE               PIC X(1).
