@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      *  VALINREC.CPY                                              *
+      *  INPUT RECORD FOR THE VARIABLEN FIELD-VALIDATION UTILITY - *
+      *  ONE ARBITRARY CANDIDATE VALUE PER RECORD, LEFT-JUSTIFIED  *
+      *  AND SPACE-PADDED TO THE WIDEST STANDARD PICTURE TESTED.   *
+      *-----------------------------------------------------------*
+       01  VI-INPUT-RECORD.
+           05  VI-VALUE                PIC X(10).
