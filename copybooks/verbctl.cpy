@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  VERBCTL.CPY                                               *
+      *  CONTROL RECORD SUPPLYING VERBEN'S INITIALIZE REPLACEMENT  *
+      *  VALUES, SO THOSE DEFAULTS NO LONGER NEED TO BE RECOMPILED *
+      *  INTO THE PROGRAM TO CHANGE.                               *
+      *-----------------------------------------------------------*
+       01  VC-CONTROL-RECORD.
+           05  VC-REPLACE-1            PIC 9(2).
+           05  VC-REPLACE-2            PIC 9(2).
