@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  ABNDTRAP.CPY                                              *
+      *  SHARED ABEND-TRAP FIELDS FOR SECTION-BASED BATCH DRIVERS. *
+      *  A SECTION THAT HITS AN I/O ERROR IT CANNOT RECOVER FROM    *
+      *  MOVES ITS OWN NAME AND THE BAD FILE STATUS IN HERE AND     *
+      *  PERFORMS THE DRIVER'S COMMON 9999-ABEND-TRAP PARAGRAPH,    *
+      *  SO EVERY SECTION REPORTS A FAILURE THE SAME WAY INSTEAD    *
+      *  OF EACH ROLLING ITS OWN DISPLAY-AND-STOP LOGIC.            *
+      *-----------------------------------------------------------*
+       01  AB-ABEND-INFO.
+           05  AB-ABEND-PROGRAM        PIC X(08).
+           05  AB-ABEND-SECTION        PIC X(20).
+           05  AB-ABEND-FILE-STATUS    PIC X(02).
+           05  AB-ABEND-MESSAGE        PIC X(60).
