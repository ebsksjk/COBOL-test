@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      *  SCHLCTL.CPY                                               *
+      *  CONTROL RECORD PARAMETERIZING SCHLEIFE'S COUNTING LOOP -  *
+      *  START VALUE, STEP (SIGNED; NEGATIVE COUNTS DOWN), THE     *
+      *  LIMIT AT WHICH THE LOOP STOPS, AND HOW OFTEN A PROGRESS   *
+      *  CHECKPOINT IS WRITTEN.                                    *
+      *-----------------------------------------------------------*
+       01  SC-CONTROL-RECORD.
+           05  SC-START                PIC S9(6)
+                                        SIGN IS TRAILING SEPARATE.
+           05  SC-STEP                 PIC S9(6)
+                                        SIGN IS TRAILING SEPARATE.
+           05  SC-LIMIT                PIC S9(6)
+                                        SIGN IS TRAILING SEPARATE.
+           05  SC-CHECKPOINT-INTERVAL   PIC 9(6).
