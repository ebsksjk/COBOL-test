@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  CUROPER.CPY                                               *
+      *  CURRENT-OPERATOR RECORD - THE USERNAME OF WHOEVER LOGIN   *
+      *  LAST SIGNED IN SUCCESSFULLY, SO A PROGRAM RUN AFTERWARD   *
+      *  (E.G. STUDMAIN) CAN ATTACH THAT OPERATOR TO ITS OWN       *
+      *  ENTRY IN THE SHARED OPERATOR ACTIVITY LOG.                *
+      *-----------------------------------------------------------*
+       01  CO-CURRENT-OPERATOR.
+           05  CO-USERNAME             PIC X(5).
