@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  CALCRES.CPY                                               *
+      *  OUTPUT RESULT FOR THE CALCULATOR BATCH DRIVER (CALCBAT)   *
+      *  - ECHOES THE TRANSACTION AND CARRIES THE COMPUTED RESULT. *
+      *-----------------------------------------------------------*
+       01  CR-CALC-RESULT.
+           05  CR-VAL1                 PIC 9(3).
+           05  CR-VAL2                 PIC 9(3).
+           05  CR-OP                   PIC X(1).
+           05  CR-RES                  PIC S9(4).
+           05  CR-REMAINDER            PIC 9(3).
+           05  CR-STATUS               PIC X(2).
+               88  CR-STATUS-OK        VALUE "OK".
+               88  CR-STATUS-DIVZERO   VALUE "DZ".
+               88  CR-STATUS-BADOP     VALUE "IV".
+               88  CR-STATUS-OVERFLOW  VALUE "OV".
