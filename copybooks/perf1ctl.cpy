@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  PERF1CTL.CPY                                              *
+      *  RESTART CONTROL RECORD FOR PERF1 - WHICH STEP TO RESUME    *
+      *  AT IF A PRIOR RUN FAILED PARTWAY THROUGH, SO THE STEPS     *
+      *  THAT ALREADY FINISHED ARE NOT REPEATED.                    *
+      *    01 = START FROM THE BEGINNING (VALIDATE-INPUT) - DEFAULT *
+      *    02 = RESTART AT PROCESS                                  *
+      *    03 = RESTART AT PRODUCE-REPORT                           *
+      *-----------------------------------------------------------*
+       01  PC-RESTART-RECORD.
+           05  PC-RESTART-SECTION      PIC 9(02).
