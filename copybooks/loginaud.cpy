@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  LOGINAUD.CPY                                              *
+      *  LOGIN-AUDIT RECORD - ONE ENTRY PER SIGN-ON ATTEMPT,       *
+      *  SUCCESSFUL OR NOT.                                        *
+      *-----------------------------------------------------------*
+       01  LA-LOGIN-AUDIT-RECORD.
+           05  LA-USERNAME-ENTERED     PIC X(5).
+           05  LA-RESULT-CODE          PIC X(2).
+               88  LA-RESULT-SUCCESS   VALUE "OK".
+               88  LA-RESULT-BADPASS   VALUE "WP".
+               88  LA-RESULT-NOTFOUND  VALUE "NF".
+               88  LA-RESULT-LOCKED    VALUE "LK".
+           05  LA-ATTEMPT-DATE         PIC 9(8).
+           05  LA-ATTEMPT-TIME         PIC 9(8).
