@@ -1,14 +1,183 @@
            identification division.
                program-id. studmain.
+           environment division.
+               input-output section.
+               file-control.
+                   select student-master assign to "STUDMAST"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is SM-STUDENT-ID
+                       file status is WS-FILE-STATUS.
+                   select current-operator assign to "CUROPER"
+                       organization is line sequential
+                       file status is WS-CUROPER-STATUS.
+                   select operator-log assign to "OPLOG"
+                       organization is line sequential
+                       file status is WS-OPLOG-STATUS.
            data division.
+               file section.
+               fd  student-master.
+               copy "studrec.cpy".
+               fd  current-operator.
+               copy "curoper.cpy".
+               fd  operator-log.
+               copy "oplog.cpy".
                working-storage section.
-               01 WS-STUDENT-ID PIC 9(4) VALUE 1000.
+               01 WS-CUROPER-STATUS PIC X(2).
+               01 WS-OPLOG-STATUS PIC X(2).
+               01 WS-CURRENT-USERNAME PIC X(5) VALUE SPACES.
+               01 WS-STUDENT-ID PIC 9(4) VALUE 1001.
                01 WS-STUDENT-NAME PIC A(15) VALUE 'HERBI'.
+               01 WS-DATE-OF-BIRTH PIC 9(8) VALUE 0.
+               01 WS-MAJOR-CODE PIC X(4) VALUE SPACES.
+               01 WS-ENROLLMENT-STATUS PIC X(1) VALUE "A".
+               01 WS-CALL-STATUS PIC X(2).
+                   88 WS-CALL-FOUND     VALUE "OK".
+                   88 WS-CALL-NOTFOUND  VALUE "NF".
+                   88 WS-CALL-DUPLICATE VALUE "DU".
+                   88 WS-CALL-INVALID   VALUE "IV".
+               01 WS-REQUESTED-NEW-ID PIC 9(4) VALUE ZERO.
+               01 WS-FILE-STATUS PIC X(2).
+               01 WS-COURSE-CODE PIC X(6) VALUE "MATH01".
+               01 WS-GRADE PIC X(2) VALUE "A ".
+               01 WS-GRADE-STATUS-CODE PIC X(2).
+                   88 WS-GRADE-POSTED  VALUE "OK".
+                   88 WS-GRADE-INVALID VALUE "IV".
+               01 WS-ID-VALID-SWITCH PIC X(1) VALUE "Y".
+                   88 WS-ID-VALID VALUE "Y".
+               01 WS-ID-EDIT-FIELDS.
+                   05 WS-ID-BASE PIC 9(3).
+                   05 WS-ID-CHECK-DIGIT PIC 9(1).
+                   05 WS-ID-DIGIT-1 PIC 9(1).
+                   05 WS-ID-DIGIT-2 PIC 9(1).
+                   05 WS-ID-DIGIT-3 PIC 9(1).
+                   05 WS-ID-REMAINDER PIC 9(2).
+                   05 WS-ID-DIGIT-SUM PIC 9(2).
+                   05 WS-ID-EXPECTED-CHECK PIC 9(1).
+                   05 WS-ID-SUM-QUOTIENT PIC 9(1).
            PROCEDURE DIVISION.
                DISPLAY "MAIN".
-              CALL 'UNTERPROGRAMM1' USING WS-STUDENT-ID,WS-STUDENT-NAME.
-               DISPLAY "ID: ", WS-STUDENT-ID.
-               DISPLAY "NAME: ", WS-STUDENT-NAME.
+
+               PERFORM RECORD-OPERATOR-ACTIVITY.
+
+               PERFORM VALIDATE-STUDENT-ID.
+               IF NOT WS-ID-VALID
+                   DISPLAY "STUDENT ID REJECTED: ", WS-STUDENT-ID
+                   STOP RUN
+               END-IF.
+
+               OPEN I-O STUDENT-MASTER.
+               IF WS-FILE-STATUS = "35"
+                   OPEN OUTPUT STUDENT-MASTER
+                   CLOSE STUDENT-MASTER
+                   OPEN I-O STUDENT-MASTER
+               END-IF.
+
+               MOVE WS-STUDENT-ID TO SM-STUDENT-ID.
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       MOVE WS-STUDENT-NAME TO SM-STUDENT-NAME
+                       MOVE WS-DATE-OF-BIRTH TO SM-DATE-OF-BIRTH
+                       MOVE WS-MAJOR-CODE TO SM-MAJOR-CODE
+                       MOVE WS-ENROLLMENT-STATUS TO SM-ENROLLMENT-STATUS
+               END-READ.
+               IF WS-FILE-STATUS = "00"
+                   MOVE SM-STUDENT-NAME TO WS-STUDENT-NAME
+                   MOVE SM-DATE-OF-BIRTH TO WS-DATE-OF-BIRTH
+                   MOVE SM-MAJOR-CODE TO WS-MAJOR-CODE
+                   MOVE SM-ENROLLMENT-STATUS TO WS-ENROLLMENT-STATUS
+               END-IF.
+
+              CALL 'UNTERPROGRAMM1' USING WS-STUDENT-ID,
+                   WS-STUDENT-NAME, WS-DATE-OF-BIRTH, WS-MAJOR-CODE,
+                   WS-ENROLLMENT-STATUS, WS-CALL-STATUS,
+                   WS-REQUESTED-NEW-ID.
+
+               IF WS-CALL-FOUND
+                   DISPLAY "ID: ", WS-STUDENT-ID
+                   DISPLAY "NAME: ", WS-STUDENT-NAME
+
+                   MOVE WS-STUDENT-ID TO SM-STUDENT-ID
+                   MOVE WS-STUDENT-NAME TO SM-STUDENT-NAME
+                   MOVE WS-DATE-OF-BIRTH TO SM-DATE-OF-BIRTH
+                   MOVE WS-MAJOR-CODE TO SM-MAJOR-CODE
+                   MOVE WS-ENROLLMENT-STATUS TO SM-ENROLLMENT-STATUS
+                   WRITE SM-STUDENT-RECORD
+                       INVALID KEY
+                           REWRITE SM-STUDENT-RECORD
+                   END-WRITE
+                   CALL 'UNTERPROGRAMM2' USING WS-STUDENT-ID,
+                       WS-COURSE-CODE, WS-GRADE, WS-GRADE-STATUS-CODE
+                   IF WS-GRADE-POSTED
+                       DISPLAY "GRADE POSTED FOR: ", WS-STUDENT-ID
+                   ELSE
+                       DISPLAY "GRADE NOT POSTED, STATUS: ",
+                           WS-GRADE-STATUS-CODE
+                   END-IF
+               ELSE
+                   DISPLAY "UNTERPROGRAMM1 DID NOT UPDATE, STATUS: ",
+                       WS-CALL-STATUS
+               END-IF.
+
+               CLOSE STUDENT-MASTER.
                DISPLAY "MAIN AGAIN".
            STOP RUN.
+
+      *    VALIDATE-STUDENT-ID CHECKS WS-STUDENT-ID AGAINST THE VALID
+      *    RANGE (1000-9999) AND A CHECK DIGIT DERIVED FROM THE FIRST
+      *    THREE DIGITS, SETTING WS-ID-VALID-SWITCH TO "N" ON FAILURE.
+           VALIDATE-STUDENT-ID.
+               MOVE "Y" TO WS-ID-VALID-SWITCH.
+
+               IF WS-STUDENT-ID < 1000
+                   MOVE "N" TO WS-ID-VALID-SWITCH
+               ELSE
+                   DIVIDE WS-STUDENT-ID BY 10 GIVING WS-ID-BASE
+                       REMAINDER WS-ID-CHECK-DIGIT
+                   DIVIDE WS-ID-BASE BY 100 GIVING WS-ID-DIGIT-1
+                       REMAINDER WS-ID-REMAINDER
+                   DIVIDE WS-ID-REMAINDER BY 10 GIVING WS-ID-DIGIT-2
+                       REMAINDER WS-ID-DIGIT-3
+                   ADD WS-ID-DIGIT-1, WS-ID-DIGIT-2, WS-ID-DIGIT-3
+                       GIVING WS-ID-DIGIT-SUM
+                   DIVIDE WS-ID-DIGIT-SUM BY 10
+                       GIVING WS-ID-SUM-QUOTIENT
+                       REMAINDER WS-ID-EXPECTED-CHECK
+                   IF WS-ID-CHECK-DIGIT NOT EQUAL TO
+                           WS-ID-EXPECTED-CHECK
+                       MOVE "N" TO WS-ID-VALID-SWITCH
+                   END-IF
+               END-IF.
+
+      *    RECORD-OPERATOR-ACTIVITY READS THE USERNAME LOGIN LEFT BEHIND
+      *    AS THE CURRENT OPERATOR AND APPENDS AN ENTRY TO THE SHARED
+      *    OPERATOR ACTIVITY LOG FOR THIS RUN OF STUDMAIN.
+           RECORD-OPERATOR-ACTIVITY.
+               OPEN INPUT CURRENT-OPERATOR.
+               IF WS-CUROPER-STATUS = "00"
+                   READ CURRENT-OPERATOR
+                       AT END
+                           MOVE "UNKN " TO WS-CURRENT-USERNAME
+                       NOT AT END
+                           MOVE CO-USERNAME TO WS-CURRENT-USERNAME
+                   END-READ
+                   CLOSE CURRENT-OPERATOR
+               ELSE
+                   MOVE "UNKN " TO WS-CURRENT-USERNAME
+               END-IF.
+
+               OPEN EXTEND OPERATOR-LOG.
+               IF WS-OPLOG-STATUS = "05" OR WS-OPLOG-STATUS = "35"
+                   OPEN OUTPUT OPERATOR-LOG
+               END-IF.
+
+               MOVE WS-CURRENT-USERNAME TO OL-USERNAME.
+               MOVE "STUDMAIN" TO OL-PROGRAM-NAME.
+               ACCEPT OL-ACTIVITY-DATE FROM DATE YYYYMMDD.
+               ACCEPT OL-ACTIVITY-TIME FROM TIME.
+               WRITE OL-ACTIVITY-RECORD.
+
+               CLOSE OPERATOR-LOG.
+
            END PROGRAM studmain.
+
