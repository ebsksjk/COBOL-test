@@ -1,25 +1,107 @@
-           IDENTIFICATION DIVISION.
-               PROGRAM-ID. VERBEN.
-           DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 DATEN.
-                   05 WS-NUM1 PIC 9(2) VALUE 42.
-                   05 WS-NUM2 PIC 9(2).
-           PROCEDURE DIVISION.
-               INITIALIZE WS-NUM2 REPLACING NUMERIC DATA BY 1.
+           identification division.
+               program-id. VERBEN.
+           environment division.
+               input-output section.
+               file-control.
+                   select verben-control assign to "VERBCTL"
+                       organization is line sequential
+                       file status is WS-CTL-STATUS.
+           data division.
+               file section.
+               fd  verben-control.
+               copy "verbctl.cpy".
+               working-storage section.
+               copy "daten.cpy".
+               01 WS-CTL-STATUS pic X(2).
+               01 WS-REPLACE-1 pic 9(2) value 1.
+               01 WS-REPLACE-2 pic 9(2) value 2.
+               01 WS-TRACE-SWITCH pic X(1) value "N".
+                   88 WS-TRACE-ON value "Y".
+               01 WS-TRACE-LABEL pic X(20).
+               01 WS-TRACE-OLD pic 9(2).
+               01 WS-NUM1-INPUT pic X(2).
+               01 WS-NUM1-VALID-SWITCH pic X(1) value "N".
+                   88 WS-NUM1-VALID value "Y".
+
+           procedure division.
+               DISPLAY "TRACE MODE? (Y/N):".
+               ACCEPT WS-TRACE-SWITCH.
+
+               PERFORM READ-CONTROL-DEFAULTS.
+
+               MOVE "INIT STEP 1" TO WS-TRACE-LABEL.
+               PERFORM TRACE-BEFORE.
+               INITIALIZE WS-NUM2 REPLACING NUMERIC DATA BY WS-REPLACE-1.
+               PERFORM TRACE-AFTER.
                DISPLAY WS-NUM2.
 
-               INITIALIZE WS-NUM2 REPLACING NUMERIC DATA BY 2.
+               MOVE "INIT STEP 2" TO WS-TRACE-LABEL.
+               PERFORM TRACE-BEFORE.
+               INITIALIZE WS-NUM2 REPLACING NUMERIC DATA BY WS-REPLACE-2.
+               PERFORM TRACE-AFTER.
                DISPLAY WS-NUM2.
 
-               DISPLAY "GEBEN SIE EINE ZWEISTELLIGE ZAHL EIN".
-               ACCEPT WS-NUM1.
+               PERFORM GET-VALID-NUM1.
 
+               MOVE "MOVE NUM1 TO NUM2" TO WS-TRACE-LABEL.
+               PERFORM TRACE-BEFORE.
                MOVE WS-NUM1 TO WS-NUM2.
+               PERFORM TRACE-AFTER.
                DISPLAY WS-NUM2.
 
+               MOVE "MOVE 44 TO NUM2" TO WS-TRACE-LABEL.
+               PERFORM TRACE-BEFORE.
                MOVE 44 TO WS-NUM2.
+               PERFORM TRACE-AFTER.
                DISPLAY WS-NUM2.
 
            STOP RUN.
-           END PROGRAM VERBEN.
\ No newline at end of file
+
+      *    READ-CONTROL-DEFAULTS READS THE REPLACEMENT VALUES FOR THE
+      *    TWO INITIALIZE STATEMENTS FROM THE VERBEN-CONTROL FILE,
+      *    FALLING BACK TO THE ORIGINAL 1/2 DEFAULTS IF THE FILE IS
+      *    MISSING OR EMPTY.
+           READ-CONTROL-DEFAULTS.
+               OPEN INPUT VERBEN-CONTROL.
+               IF WS-CTL-STATUS = "00"
+                   READ VERBEN-CONTROL
+                       AT END
+                           CONTINUE
+                   END-READ
+                   IF WS-CTL-STATUS = "00"
+                       MOVE VC-REPLACE-1 TO WS-REPLACE-1
+                       MOVE VC-REPLACE-2 TO WS-REPLACE-2
+                   END-IF
+                   CLOSE VERBEN-CONTROL
+               END-IF.
+
+      *    GET-VALID-NUM1 PROMPTS FOR A TWO-DIGIT NUMBER AND KEEPS
+      *    RE-PROMPTING UNTIL A VALID NUMERIC ENTRY IS RECEIVED,
+      *    INSTEAD OF LETTING A BAD ENTRY FLOW STRAIGHT INTO WS-NUM2.
+           GET-VALID-NUM1.
+               MOVE "N" TO WS-NUM1-VALID-SWITCH.
+               PERFORM VALIDATE-NUM1 UNTIL WS-NUM1-VALID.
+
+           VALIDATE-NUM1.
+               DISPLAY "GEBEN SIE EINE ZWEISTELLIGE ZAHL EIN".
+               ACCEPT WS-NUM1-INPUT.
+               IF WS-NUM1-INPUT IS NUMERIC
+                   MOVE WS-NUM1-INPUT TO WS-NUM1
+                   SET WS-NUM1-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID ENTRY - NUMERIC DIGITS ONLY"
+               END-IF.
+
+      *    TRACE-BEFORE/TRACE-AFTER BRACKET EVERY STATEMENT THAT
+      *    CHANGES WS-NUM2, DISPLAYING ITS OLD AND NEW VALUE SO A
+      *    DEVELOPER CAN TELL WHICH STATEMENT PRODUCED A GIVEN VALUE.
+           TRACE-BEFORE.
+               MOVE WS-NUM2 TO WS-TRACE-OLD.
+
+           TRACE-AFTER.
+               IF WS-TRACE-ON
+                   DISPLAY "TRACE: ", WS-TRACE-LABEL,
+                       " OLD=", WS-TRACE-OLD, " NEW=", WS-NUM2
+               END-IF.
+
+           END PROGRAM VERBEN.
