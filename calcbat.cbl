@@ -0,0 +1,176 @@
+000010******************************************************************
+000020* PROGRAM-ID : CALCBAT
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-08
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   BATCH TRANSACTION PROCESSOR FOR THE FOUR-FUNCTION CALCULATOR.
+000090*   READS A TRANSACTIONS-IN FILE OF VAL1/VAL2/OP ROWS AND WRITES
+000100*   ONE RESULT ROW PER TRANSACTION TO RESULTS-OUT, SO A BATCH OF
+000110*   CALCULATIONS NO LONGER REQUIRES RUNNING THE INTERACTIVE
+000120*   CALCULATOR PROGRAM ONE TRANSACTION AT A TIME.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY.
+000150*   2026-08-08  RO   ORIGINAL PROGRAM.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.    CALCBAT.
+000190 AUTHOR.        R. OKONKWO.
+000200 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000210 DATE-WRITTEN.  2026-08-08.
+000220 DATE-COMPILED.
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TRANSACTIONS-IN ASSIGN TO "CALCTRAN"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-TRAN-STATUS.
+
+000290     SELECT RESULTS-OUT ASSIGN TO "CALCRES"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RES-STATUS.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  TRANSACTIONS-IN.
+000350     COPY "calctran.cpy".
+
+000360 FD  RESULTS-OUT.
+000370     COPY "calcres.cpy".
+
+000380 WORKING-STORAGE SECTION.
+000381     COPY "runhdr.cpy".
+
+000390 01  WS-SWITCHES.
+000400     05  WS-EOF-SWITCH        PIC X(01) VALUE "N".
+000410         88  WS-EOF           VALUE "Y".
+
+000420 01  WS-FILE-STATUSES.
+000430     05  WS-TRAN-STATUS       PIC X(02) VALUE "00".
+000440     05  WS-RES-STATUS        PIC X(02) VALUE "00".
+
+000450 01  WS-COUNTERS COMP.
+000460     05  WS-RECORDS-READ      PIC 9(05) VALUE ZERO.
+000461     05  WS-ERROR-COUNT       PIC 9(05) VALUE ZERO.
+
+000470 01  WS-EDIT-COUNTERS.
+000480     05  WS-RECORDS-READ-ED   PIC 9(05).
+
+000481 01  WS-SCRATCH-QUOTIENT      PIC S9(4).
+
+000490 PROCEDURE DIVISION.
+
+000500******************************************************************
+000510* 0000-MAINLINE.
+000520******************************************************************
+000530 0000-MAINLINE.
+000531     MOVE "CALCBAT" TO RH-PROGRAM-NAME.
+000532     ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+000533     ACCEPT RH-RUN-TIME FROM TIME.
+000534     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " STARTED - DATE ",
+000535         RH-RUN-DATE, " TIME ", RH-RUN-TIME.
+000540     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000550     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000560         UNTIL WS-EOF.
+000570     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+000575     ACCEPT RH-RUN-TIME FROM TIME.
+000576     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " FINISHED - TIME ",
+000577         RH-RUN-TIME.
+000580     STOP RUN.
+
+000590******************************************************************
+000600* 1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST RECORD.
+000610******************************************************************
+000620 1000-INITIALIZE.
+000630     OPEN INPUT TRANSACTIONS-IN.
+000640     OPEN OUTPUT RESULTS-OUT.
+000650     PERFORM 2100-READ-TRANSACTION
+         THRU 2100-READ-TRANSACTION-EXIT.
+000660 1000-INITIALIZE-EXIT.
+000670     EXIT.
+
+000680******************************************************************
+000690* 2000-PROCESS-RECORD - COMPUTE ONE RESULT AND WRITE IT OUT.
+000700******************************************************************
+000710 2000-PROCESS-RECORD.
+000720     ADD 1 TO WS-RECORDS-READ.
+000730     MOVE CT-VAL1 TO CR-VAL1.
+000740     MOVE CT-VAL2 TO CR-VAL2.
+000750     MOVE CT-OP TO CR-OP.
+000760     MOVE ZERO TO CR-RES.
+000770     MOVE ZERO TO CR-REMAINDER.
+000780     SET CR-STATUS-OK TO TRUE.
+
+000790     EVALUATE CT-OP
+000800         WHEN "+"
+000810             ADD CT-VAL1 TO CT-VAL2 GIVING CR-RES
+000820         WHEN "-"
+000830             SUBTRACT CT-VAL1 FROM CT-VAL2 GIVING CR-RES
+000840         WHEN "*"
+000850             MULTIPLY CT-VAL1 BY CT-VAL2 GIVING CR-RES
+000860         WHEN "/"
+000870             IF CT-VAL2 = ZERO
+000880                 SET CR-STATUS-DIVZERO TO TRUE
+000890             ELSE
+000900                 DIVIDE CT-VAL1 BY CT-VAL2 GIVING CR-RES
+000910                     REMAINDER CR-REMAINDER
+000920             END-IF
+000930         WHEN "%"
+000940             IF CT-VAL2 = ZERO
+000950                 SET CR-STATUS-DIVZERO TO TRUE
+000951             ELSE
+000952                 DIVIDE CT-VAL1 BY CT-VAL2
+000953                     GIVING WS-SCRATCH-QUOTIENT
+000954                     REMAINDER CR-RES
+000955             END-IF
+000956         WHEN "^"
+000957             COMPUTE CR-RES = CT-VAL1 ** CT-VAL2
+001335                 ON SIZE ERROR
+001336                     SET CR-STATUS-OVERFLOW TO TRUE
+001337                     MOVE ZERO TO CR-RES
+001338             END-COMPUTE
+000958         WHEN OTHER
+000959             SET CR-STATUS-BADOP TO TRUE
+000960     END-EVALUATE.
+
+000961     IF NOT CR-STATUS-OK
+000962         ADD 1 TO WS-ERROR-COUNT
+000963     END-IF.
+
+001010     WRITE CR-CALC-RESULT.
+001020     PERFORM 2100-READ-TRANSACTION
+         THRU 2100-READ-TRANSACTION-EXIT.
+001030 2000-PROCESS-RECORD-EXIT.
+001040     EXIT.
+
+001050******************************************************************
+001060* 2100-READ-TRANSACTION - GET THE NEXT INPUT RECORD.
+001070******************************************************************
+001080 2100-READ-TRANSACTION.
+001090     READ TRANSACTIONS-IN
+001100         AT END
+001110             SET WS-EOF TO TRUE
+001120     END-READ.
+001130 2100-READ-TRANSACTION-EXIT.
+001140     EXIT.
+
+001150******************************************************************
+001160* 3000-FINISH - CLOSE FILES.
+001170******************************************************************
+001180 3000-FINISH.
+001190     MOVE WS-RECORDS-READ TO WS-RECORDS-READ-ED.
+001200     DISPLAY "TRANSACTIONS PROCESSED: ", WS-RECORDS-READ-ED.
+001210     CLOSE TRANSACTIONS-IN.
+001220     CLOSE RESULTS-OUT.
+
+001221     IF WS-ERROR-COUNT > ZERO
+001222         MOVE 4 TO RETURN-CODE
+001223     ELSE
+001224         MOVE 0 TO RETURN-CODE
+001225     END-IF.
+001230 3000-FINISH-EXIT.
+001240     EXIT.
+
+001250 END PROGRAM CALCBAT.
