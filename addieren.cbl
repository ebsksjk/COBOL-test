@@ -0,0 +1,22 @@
+           identification division.
+               program-id. ADDIEREN.
+           data division.
+               working-storage section.
+               linkage section.
+               01 LS-A PIC 9(1).
+               01 LS-B PIC 9(1).
+               01 LS-RES PIC 9(2).
+               01 LS-MODE PIC X(1).
+                   88 LS-MODE-GIVING VALUE "G".
+                   88 LS-MODE-ACCUM VALUE "A".
+
+           procedure division using LS-A, LS-B, LS-RES, LS-MODE.
+               EVALUATE TRUE
+                   WHEN LS-MODE-GIVING
+                       ADD LS-A TO LS-B GIVING LS-RES
+                   WHEN LS-MODE-ACCUM
+                       ADD LS-A TO LS-B
+                       MOVE LS-B TO LS-RES
+               END-EVALUATE.
+           exit program.
+           end program ADDIEREN.
