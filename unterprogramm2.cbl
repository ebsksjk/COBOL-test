@@ -0,0 +1,46 @@
+           identification division.
+               program-id. UNTERPROGRAMM2.
+           environment division.
+               input-output section.
+               file-control.
+                   select grade-log assign to "GRADELOG"
+                       organization is line sequential
+                       file status is WS-GRADE-STATUS.
+           DATA DIVISION.
+               file section.
+               fd  grade-log.
+               copy "graderec.cpy".
+               working-storage section.
+               01 WS-GRADE-STATUS PIC X(2).
+               linkage section.
+               01 LS-STUDENT-ID PIC 9(4).
+               01 LS-COURSE-CODE PIC X(6).
+               01 LS-GRADE PIC X(2).
+                   88 LS-GRADE-VALID VALUES "A " "A-" "B+" "B " "B-"
+                       "C+" "C " "C-" "D " "F " "W ".
+               01 LS-GRADE-STATUS-CODE PIC X(2).
+                   88 LS-GRADE-POSTED  VALUE "OK".
+                   88 LS-GRADE-INVALID VALUE "IV".
+
+           PROCEDURE DIVISION USING LS-STUDENT-ID, LS-COURSE-CODE,
+                       LS-GRADE, LS-GRADE-STATUS-CODE.
+               DISPLAY "UNTERPROGRAMM2".
+
+               IF LS-STUDENT-ID IS EQUAL TO ZERO OR NOT LS-GRADE-VALID
+                   SET LS-GRADE-INVALID TO TRUE
+               ELSE
+                   MOVE LS-STUDENT-ID TO GR-STUDENT-ID
+                   MOVE LS-COURSE-CODE TO GR-COURSE-CODE
+                   MOVE LS-GRADE TO GR-GRADE
+                   ACCEPT GR-POST-DATE FROM DATE YYYYMMDD
+
+                   OPEN EXTEND GRADE-LOG
+                   IF WS-GRADE-STATUS = "05" OR WS-GRADE-STATUS = "35"
+                       OPEN OUTPUT GRADE-LOG
+                   END-IF
+                   WRITE GR-GRADE-RECORD
+                   CLOSE GRADE-LOG
+
+                   SET LS-GRADE-POSTED TO TRUE
+               END-IF.
+           exit program.
