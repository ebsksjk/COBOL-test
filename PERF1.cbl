@@ -1,22 +1,264 @@
-           IDENTIFICATION DIVISION.
-               PROGRAM-ID. PERF1.
-           DATA DIVISION.
-           PROCEDURE DIVISION.
-               0100-START.
-               DISPLAY "PROGRAMM GESTARTET".
-               PERFORM 0110-MARKER THRU 0130-MARKER.
-               DISPLAY "ABSCHNITT 2".
-               PERFORM 0140-MARKER.
-
-               0110-MARKER.
-               DISPLAY "0110".
-
-               0120-MARKER.
-               DISPLAY "0120".
-
-               0130-MARKER.
-               DISPLAY "0130".
-
-               0140-MARKER.
-           STOP RUN.
-           END PROGRAM PERF1.
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM-ID : PERF1
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-09
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   SECTION-BASED BATCH DRIVER: OPENS FILES, VALIDATES INPUT,
+000090*   PROCESSES, PRODUCES A REPORT, AND CLOSES FILES, IN THAT
+000100*   ORDER, WITH ELAPSED-TIME LOGGING AT EVERY SECTION BOUNDARY.
+000110*   AN OPERATOR CAN RESTART THE JOB PARTWAY THROUGH (AT PROCESS
+000120*   OR PRODUCE-REPORT) VIA THE PERF1CTL CONTROL FILE, SO A RUN
+000130*   THAT FAILED PARTWAY DOES NOT HAVE TO REDO STEPS ALREADY
+000140*   COMPLETE.
+000150*   FORMERLY FOUR DISPLAY-ONLY MARKER PARAGRAPHS DEMONSTRATING
+000160*   PERFORM THRU.
+000170*-----------------------------------------------------------------
+000180* MODIFICATION HISTORY.
+000190*   2026-08-08  RO   ORIGINAL PROGRAM (MARKER-PARAGRAPH DEMO).
+000200*   2026-08-09  RO   REPLACED MARKERS WITH REAL BATCH-JOB
+000210*                    SECTIONS, ADDED ELAPSED-TIME LOGGING AND
+000220*                    RESTART-AT-SECTION SUPPORT.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.    PERF1.
+000260 AUTHOR.        R. OKONKWO.
+000270 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000280 DATE-WRITTEN.  2026-08-09.
+000290 DATE-COMPILED.
+
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PERF1-CONTROL ASSIGN TO "PERF1CTL"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-CTL-STATUS.
+
+000360     SELECT PERF1-RPT ASSIGN TO "PERF1RPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-RPT-STATUS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  PERF1-CONTROL.
+000420     COPY "perf1ctl.cpy".
+
+000430 FD  PERF1-RPT.
+000440 01  PR-REPORT-LINE            PIC X(80).
+
+000450 WORKING-STORAGE SECTION.
+000452     COPY "abndtrap.cpy".
+
+000455     COPY "runhdr.cpy".
+
+000460 01  WS-FILE-STATUSES.
+000470     05  WS-CTL-STATUS         PIC X(02) VALUE "00".
+000480     05  WS-RPT-STATUS         PIC X(02) VALUE "00".
+
+000490 01  WS-RESTART-SECTION        PIC 9(02) VALUE 01.
+
+000500 01  WS-TIMESTAMPS.
+000510     05  WS-JOB-START-TIME     PIC 9(08).
+000515     05  WS-JOB-END-TIME       PIC 9(08).
+000520     05  WS-SECTION-START-TIME PIC 9(08).
+000530     05  WS-SECTION-END-TIME   PIC 9(08).
+000540     05  WS-ELAPSED-HUNDREDTHS PIC S9(08).
+
+000550 01  WS-SECTION-NAME           PIC X(20).
+000560 01  WS-ELAPSED-ED             PIC -ZZZZZZZ9.
+000570 01  WS-PRINT-LINE             PIC X(80).
+
+000580 PROCEDURE DIVISION.
+
+000590******************************************************************
+000600* 0000-MAINLINE SECTION - RUN EACH BATCH STEP IN ORDER, SKIPPING
+000610*                         ANY STEP THE RESTART CONTROL FILE SAYS
+000620*                         ALREADY COMPLETED ON A PRIOR ATTEMPT.
+000630******************************************************************
+000640 0000-MAINLINE SECTION.
+000650 0000-MAINLINE-PARA.
+000660     PERFORM 0050-READ-RESTART-CONTROL
+000665         THRU 0050-READ-RESTART-CONTROL-EXIT.
+
+000670     ACCEPT WS-JOB-START-TIME FROM TIME.
+000672     MOVE "PERF1"          TO RH-PROGRAM-NAME.
+000674     ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+000676     ACCEPT RH-RUN-TIME FROM TIME.
+000678     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " STARTED - DATE ",
+000679         RH-RUN-DATE, " TIME ", RH-RUN-TIME.
+
+000690     PERFORM 0100-OPEN-FILES THRU 0100-OPEN-FILES-EXIT.
+
+000700     IF WS-RESTART-SECTION <= 01
+000710         PERFORM 0200-VALIDATE-INPUT THRU 0200-VALIDATE-INPUT-EXIT
+000720     ELSE
+000730         DISPLAY "RESTART: SKIPPING 0200-VALIDATE-INPUT"
+000740     END-IF.
+
+000750     IF WS-RESTART-SECTION <= 02
+000760         PERFORM 0300-PROCESS THRU 0300-PROCESS-EXIT
+000770     ELSE
+000780         DISPLAY "RESTART: SKIPPING 0300-PROCESS"
+000790     END-IF.
+
+000800     PERFORM 0400-PRODUCE-REPORT THRU 0400-PRODUCE-REPORT-EXIT.
+000810     PERFORM 0500-CLOSE-FILES THRU 0500-CLOSE-FILES-EXIT.
+
+000818     ACCEPT RH-RUN-TIME FROM TIME.
+000820     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " FINISHED - TIME ",
+000821         RH-RUN-TIME.
+
+000822     ACCEPT WS-JOB-END-TIME FROM TIME.
+000824     COMPUTE WS-ELAPSED-HUNDREDTHS =
+000826         WS-JOB-END-TIME - WS-JOB-START-TIME.
+000828     MOVE WS-ELAPSED-HUNDREDTHS TO WS-ELAPSED-ED.
+000829     DISPLAY "PROGRAM ", RH-PROGRAM-NAME,
+000829         " TOTAL ELAPSED(HH)=", WS-ELAPSED-ED.
+
+000830     STOP RUN.
+
+000840******************************************************************
+000850* 0050-READ-RESTART-CONTROL - READ WHICH SECTION TO RESTART AT,
+000860*                             DEFAULTING TO A FULL RUN IF THE
+000870*                             CONTROL FILE IS MISSING OR EMPTY.
+000880******************************************************************
+000890 0050-READ-RESTART-CONTROL.
+000900     OPEN INPUT PERF1-CONTROL.
+000910     IF WS-CTL-STATUS = "00"
+000920         READ PERF1-CONTROL
+000930             AT END
+000940                 CONTINUE
+000950         END-READ
+000960         IF WS-CTL-STATUS = "00"
+000970             MOVE PC-RESTART-SECTION TO WS-RESTART-SECTION
+000980             DISPLAY "RESTARTING AT SECTION: ", WS-RESTART-SECTION
+000990         END-IF
+001000         CLOSE PERF1-CONTROL
+001010     END-IF.
+001020 0050-READ-RESTART-CONTROL-EXIT.
+001030     EXIT.
+
+001040******************************************************************
+001050* 0100-OPEN-FILES SECTION - OPEN EVERY FILE THE JOB NEEDS. THIS
+001060*                           STEP ALWAYS RUNS, EVEN ON A RESTART,
+001070*                           SINCE LATER STEPS NEED THE FILE OPEN.
+001080******************************************************************
+001090 0100-OPEN-FILES SECTION.
+001100 0100-OPEN-FILES-PARA.
+001110     MOVE "0100-OPEN-FILES" TO WS-SECTION-NAME.
+001120     PERFORM 9000-LOG-START THRU 9000-LOG-START-EXIT.
+
+001130     OPEN OUTPUT PERF1-RPT.
+001132     IF WS-RPT-STATUS NOT = "00"
+001134         MOVE "0100-OPEN-FILES" TO AB-ABEND-SECTION
+001136         MOVE WS-RPT-STATUS TO AB-ABEND-FILE-STATUS
+001138         MOVE "UNABLE TO OPEN PERF1-RPT" TO AB-ABEND-MESSAGE
+001139         PERFORM 9999-ABEND-TRAP THRU 9999-ABEND-TRAP-EXIT
+001140     END-IF.
+
+001142     PERFORM 9100-LOG-END THRU 9100-LOG-END-EXIT.
+001150 0100-OPEN-FILES-EXIT.
+001160     EXIT.
+
+001170******************************************************************
+001180* 0200-VALIDATE-INPUT SECTION - VALIDATE THE JOB'S INPUT BEFORE
+001190*                               ANY PROCESSING BEGINS.
+001200******************************************************************
+001210 0200-VALIDATE-INPUT SECTION.
+001220 0200-VALIDATE-INPUT-PARA.
+001230     MOVE "0200-VALIDATE-INPUT" TO WS-SECTION-NAME.
+001240     PERFORM 9000-LOG-START THRU 9000-LOG-START-EXIT.
+
+001250     DISPLAY "VALIDATING INPUT".
+
+001260     PERFORM 9100-LOG-END THRU 9100-LOG-END-EXIT.
+001270 0200-VALIDATE-INPUT-EXIT.
+001280     EXIT.
+
+001290******************************************************************
+001300* 0300-PROCESS SECTION - DO THE JOB'S MAIN PROCESSING.
+001310******************************************************************
+001320 0300-PROCESS SECTION.
+001330 0300-PROCESS-PARA.
+001340     MOVE "0300-PROCESS" TO WS-SECTION-NAME.
+001350     PERFORM 9000-LOG-START THRU 9000-LOG-START-EXIT.
+
+001360     DISPLAY "PROCESSING".
+
+001370     PERFORM 9100-LOG-END THRU 9100-LOG-END-EXIT.
+001380 0300-PROCESS-EXIT.
+001390     EXIT.
+
+001400******************************************************************
+001410* 0400-PRODUCE-REPORT SECTION - WRITE THE JOB'S OUTPUT REPORT.
+001420******************************************************************
+001430 0400-PRODUCE-REPORT SECTION.
+001440 0400-PRODUCE-REPORT-PARA.
+001450     MOVE "0400-PRODUCE-REPORT" TO WS-SECTION-NAME.
+001460     PERFORM 9000-LOG-START THRU 9000-LOG-START-EXIT.
+
+001470     MOVE "PERF1 JOB COMPLETE" TO WS-PRINT-LINE.
+001480     WRITE PR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001490     PERFORM 9100-LOG-END THRU 9100-LOG-END-EXIT.
+001500 0400-PRODUCE-REPORT-EXIT.
+001510     EXIT.
+
+001520******************************************************************
+001530* 0500-CLOSE-FILES SECTION - CLOSE EVERY FILE THE JOB OPENED.
+001540*                           THIS STEP ALWAYS RUNS.
+001550******************************************************************
+001560 0500-CLOSE-FILES SECTION.
+001570 0500-CLOSE-FILES-PARA.
+001580     MOVE "0500-CLOSE-FILES" TO WS-SECTION-NAME.
+001590     PERFORM 9000-LOG-START THRU 9000-LOG-START-EXIT.
+
+001600     CLOSE PERF1-RPT.
+
+001610     PERFORM 9100-LOG-END THRU 9100-LOG-END-EXIT.
+001620 0500-CLOSE-FILES-EXIT.
+001630     EXIT.
+
+001640******************************************************************
+001650* 9000-LOG-START / 9100-LOG-END - CAPTURE AND
+001660*                          DISPLAY THE ELAPSED TIME FOR WHICHEVER
+001670*                          SECTION NAMED WS-SECTION-NAME JUST RAN.
+001680******************************************************************
+001690 9000-LOG-START.
+001700     ACCEPT WS-SECTION-START-TIME FROM TIME.
+001710     DISPLAY "  ENTER ", WS-SECTION-NAME, " AT ",
+001720         WS-SECTION-START-TIME.
+001730 9000-LOG-START-EXIT.
+001740     EXIT.
+
+001750 9100-LOG-END.
+001760     ACCEPT WS-SECTION-END-TIME FROM TIME.
+001770     COMPUTE WS-ELAPSED-HUNDREDTHS =
+001780         WS-SECTION-END-TIME - WS-SECTION-START-TIME.
+001790     MOVE WS-ELAPSED-HUNDREDTHS TO WS-ELAPSED-ED.
+001800     DISPLAY "  EXIT  ", WS-SECTION-NAME, " AT ",
+001810         WS-SECTION-END-TIME, " ELAPSED(HH)=", WS-ELAPSED-ED.
+001820 9100-LOG-END-EXIT.
+001830     EXIT.
+
+001832******************************************************************
+001833* 9999-ABEND-TRAP - COMMON ABEND HANDLING FOR EVERY SECTION.
+001834*                   DISPLAYS WHAT FAILED AND WHERE, SETS A
+001835*                   NON-ZERO RETURN-CODE, AND ENDS THE RUN
+001836*                   RATHER THAN LETTING A LATER SECTION CARRY
+001837*                   ON AGAINST A FILE THAT NEVER OPENED.
+001838******************************************************************
+001839 9999-ABEND-TRAP.
+001840     MOVE "PERF1" TO AB-ABEND-PROGRAM.
+001841     DISPLAY "**** ABEND TRAP ****".
+001842     DISPLAY "PROGRAM : ", AB-ABEND-PROGRAM.
+001843     DISPLAY "SECTION : ", AB-ABEND-SECTION.
+001844     DISPLAY "STATUS  : ", AB-ABEND-FILE-STATUS.
+001845     DISPLAY "MESSAGE : ", AB-ABEND-MESSAGE.
+001846     MOVE 16 TO RETURN-CODE.
+001847     STOP RUN.
+001848 9999-ABEND-TRAP-EXIT.
+001849     EXIT.
+
+001850 END PROGRAM PERF1.
