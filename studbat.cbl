@@ -0,0 +1,287 @@
+000010******************************************************************
+000020* PROGRAM-ID : STUDBAT
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-08
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   BATCH CONTROL PROGRAM THAT READS THE STUDENT-TRANSACTIONS
+000090*   FILE AND CALLS UNTERPROGRAMM1 ONCE PER TRANSACTION, SO THAT
+000100*   A WHOLE FILE OF STUDENT UPDATES CAN BE APPLIED IN ONE RUN
+000110*   INSTEAD OF RERUNNING STUDMAIN BY HAND FOR EACH STUDENT.
+000120*   PRODUCES AN ENROLLMENT-UPDATE REPORT SUMMARISING THE RUN.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY.
+000150*   2026-08-08  RO   ORIGINAL PROGRAM.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.    STUDBAT.
+000190 AUTHOR.        R. OKONKWO.
+000200 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000210 DATE-WRITTEN.  2026-08-08.
+000220 DATE-COMPILED.
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT STUDENT-TRANSACTIONS ASSIGN TO "STUDTRAN"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-TRAN-STATUS.
+
+000290     SELECT ENROLLMENT-RPT ASSIGN TO "ENROLRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RPT-STATUS.
+
+000320     SELECT CHECKPOINT-FILE ASSIGN TO "STUDCKPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-CKPT-STATUS.
+
+000350     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS SM-STUDENT-ID
+000390         FILE STATUS IS WS-MASTER-STATUS.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  STUDENT-TRANSACTIONS.
+000430     COPY "studtran.cpy".
+
+000440 FD  ENROLLMENT-RPT.
+000450 01  ER-REPORT-LINE           PIC X(80).
+
+000460 FD  CHECKPOINT-FILE.
+000470     COPY "ckptrec.cpy".
+
+000480 FD  STUDENT-MASTER.
+000490     COPY "studrec.cpy".
+
+000500 WORKING-STORAGE SECTION.
+000510     COPY "runhdr.cpy".
+
+000520 01  WS-SWITCHES.
+000530     05  WS-EOF-SWITCH        PIC X(01) VALUE "N".
+000540         88  WS-EOF           VALUE "Y".
+
+000550 01  WS-FILE-STATUSES.
+000560     05  WS-TRAN-STATUS       PIC X(02) VALUE "00".
+000570     05  WS-RPT-STATUS        PIC X(02) VALUE "00".
+000580     05  WS-CKPT-STATUS       PIC X(02) VALUE "00".
+000590     05  WS-MASTER-STATUS     PIC X(02) VALUE "00".
+
+000600 01  WS-SKIP-COUNT           PIC 9(05) COMP VALUE ZERO.
+
+000610 01  WS-COUNTERS COMP.
+000620     05  WS-RECORDS-READ      PIC 9(05) VALUE ZERO.
+000630     05  WS-RECORDS-UPDATED   PIC 9(05) VALUE ZERO.
+
+000640 01  WS-EDIT-COUNTERS.
+000650     05  WS-RECORDS-READ-ED   PIC 9(05).
+000660     05  WS-RECORDS-UPD-ED    PIC 9(05).
+
+000670 01  WS-CALL-AREA.
+000680     05  WS-STUDENT-ID        PIC 9(4).
+000690     05  WS-STUDENT-NAME      PIC A(15).
+000700     05  WS-DATE-OF-BIRTH     PIC 9(8).
+000710     05  WS-MAJOR-CODE        PIC X(4).
+000720     05  WS-ENROLLMENT-STATUS PIC X(1).
+000730     05  WS-CALL-STATUS       PIC X(2).
+000740         88  WS-CALL-FOUND    VALUE "OK".
+000750     05  WS-REQUESTED-NEW-ID  PIC 9(4) VALUE ZERO.
+
+000760 01  WS-REPORT-LINE           PIC X(80).
+
+000770 PROCEDURE DIVISION.
+
+000780******************************************************************
+000790* 0000-MAINLINE.
+000800******************************************************************
+000810 0000-MAINLINE.
+000820     MOVE "STUDBAT" TO RH-PROGRAM-NAME.
+000830     ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+000840     ACCEPT RH-RUN-TIME FROM TIME.
+000850     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " STARTED - DATE ",
+000860         RH-RUN-DATE, " TIME ", RH-RUN-TIME.
+000870     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000880     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000890         UNTIL WS-EOF.
+000900     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+000910     ACCEPT RH-RUN-TIME FROM TIME.
+000920     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " FINISHED - TIME ",
+000930         RH-RUN-TIME.
+000940     STOP RUN.
+
+000950******************************************************************
+000960* 1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST RECORD.
+000970******************************************************************
+000980 1000-INITIALIZE.
+000990     OPEN INPUT STUDENT-TRANSACTIONS.
+001000     OPEN OUTPUT ENROLLMENT-RPT.
+
+001010     OPEN I-O STUDENT-MASTER.
+001020     IF WS-MASTER-STATUS = "35"
+001030         OPEN OUTPUT STUDENT-MASTER
+001040         CLOSE STUDENT-MASTER
+001050         OPEN I-O STUDENT-MASTER
+001060     END-IF.
+
+001070     PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT.
+001080     PERFORM 1200-SKIP-TRANSACTION THRU 1200-SKIP-TRANSACTION-EXIT
+001090         WS-SKIP-COUNT TIMES.
+
+001100     MOVE "ENROLLMENT UPDATE REPORT" TO WS-REPORT-LINE.
+001110     WRITE ER-REPORT-LINE FROM WS-REPORT-LINE.
+001120     MOVE "STUDENT ID     STUDENT NAME      STATUS"
+001130         TO WS-REPORT-LINE.
+001140     WRITE ER-REPORT-LINE FROM WS-REPORT-LINE.
+
+001150     PERFORM 2100-READ-TRANSACTION
+001160         THRU 2100-READ-TRANSACTION-EXIT.
+001170 1000-INITIALIZE-EXIT.
+001180     EXIT.
+
+001190******************************************************************
+001200* 1100-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT, PICK
+001210*                        UP THE RECORD COUNT ALREADY PROCESSED.
+001220******************************************************************
+001230 1100-READ-CHECKPOINT.
+001240     MOVE ZERO TO WS-SKIP-COUNT.
+001250     OPEN INPUT CHECKPOINT-FILE.
+001260     IF WS-CKPT-STATUS = "00"
+001270         READ CHECKPOINT-FILE
+001280             AT END
+001290                 CONTINUE
+001300         END-READ
+001310         IF WS-CKPT-STATUS = "00"
+001320             MOVE CK-RECORDS-PROCESSED TO WS-SKIP-COUNT
+001330             DISPLAY "RESTARTING AFTER STUDENT ID: ",
+001340                 CK-LAST-STUDENT-ID
+001350         END-IF
+001360         CLOSE CHECKPOINT-FILE
+001370     END-IF.
+001380 1100-READ-CHECKPOINT-EXIT.
+001390     EXIT.
+
+001400******************************************************************
+001410* 1200-SKIP-TRANSACTION - DISCARD ONE TRANSACTION ALREADY
+001420*                         APPLIED BY A PRIOR RUN.
+001430******************************************************************
+001440 1200-SKIP-TRANSACTION.
+001450     PERFORM 2100-READ-TRANSACTION
+001460         THRU 2100-READ-TRANSACTION-EXIT.
+001470 1200-SKIP-TRANSACTION-EXIT.
+001480     EXIT.
+
+001490******************************************************************
+001500* 1300-WRITE-CHECKPOINT - RECORD HOW FAR THE JOB HAS GOTTEN SO
+001510*                         AN ABENDED RUN CAN RESTART HERE.
+001520******************************************************************
+001530 1300-WRITE-CHECKPOINT.
+001540     ADD 1 TO WS-SKIP-COUNT.
+001550     MOVE WS-STUDENT-ID TO CK-LAST-STUDENT-ID.
+001560     MOVE WS-SKIP-COUNT TO CK-RECORDS-PROCESSED.
+001570     OPEN OUTPUT CHECKPOINT-FILE.
+001580     WRITE CK-CHECKPOINT-RECORD.
+001590     CLOSE CHECKPOINT-FILE.
+001600 1300-WRITE-CHECKPOINT-EXIT.
+001610     EXIT.
+
+001620******************************************************************
+001630* 2000-PROCESS-RECORD - UPDATE ONE STUDENT AND LOG THE OUTCOME.
+001640******************************************************************
+001650 2000-PROCESS-RECORD.
+001660     ADD 1 TO WS-RECORDS-READ.
+001670     MOVE ST-STUDENT-ID TO WS-STUDENT-ID.
+001680     MOVE ST-STUDENT-NAME TO WS-STUDENT-NAME.
+001690     MOVE ST-DATE-OF-BIRTH TO WS-DATE-OF-BIRTH.
+001700     MOVE ST-MAJOR-CODE TO WS-MAJOR-CODE.
+001710     MOVE ST-ENROLLMENT-STATUS TO WS-ENROLLMENT-STATUS.
+001720     MOVE ST-NEW-STUDENT-ID TO WS-REQUESTED-NEW-ID.
+
+001730     CALL 'UNTERPROGRAMM1' USING WS-STUDENT-ID, WS-STUDENT-NAME,
+001740         WS-DATE-OF-BIRTH, WS-MAJOR-CODE, WS-ENROLLMENT-STATUS,
+001750         WS-CALL-STATUS, WS-REQUESTED-NEW-ID.
+
+001760     MOVE SPACES TO WS-REPORT-LINE.
+001770     IF WS-CALL-FOUND
+001780         MOVE WS-STUDENT-ID        TO SM-STUDENT-ID
+001790         MOVE WS-STUDENT-NAME      TO SM-STUDENT-NAME
+001800         MOVE WS-DATE-OF-BIRTH     TO SM-DATE-OF-BIRTH
+001810         MOVE WS-MAJOR-CODE        TO SM-MAJOR-CODE
+001820         MOVE WS-ENROLLMENT-STATUS TO SM-ENROLLMENT-STATUS
+001830         WRITE SM-STUDENT-RECORD
+001840             INVALID KEY
+001850                 REWRITE SM-STUDENT-RECORD
+001860         END-WRITE
+001870         ADD 1 TO WS-RECORDS-UPDATED
+001880         PERFORM 1300-WRITE-CHECKPOINT THRU
+001890             1300-WRITE-CHECKPOINT-EXIT
+001900         STRING WS-STUDENT-ID    DELIMITED BY SIZE
+001910                "      "         DELIMITED BY SIZE
+001920                WS-STUDENT-NAME  DELIMITED BY SIZE
+001930                "  UPDATED"      DELIMITED BY SIZE
+001940             INTO WS-REPORT-LINE
+001950     ELSE
+001960         STRING WS-STUDENT-ID    DELIMITED BY SIZE
+001970                "      "         DELIMITED BY SIZE
+001980                WS-STUDENT-NAME  DELIMITED BY SIZE
+001990                "  REJECTED, STATUS=" DELIMITED BY SIZE
+002000                WS-CALL-STATUS   DELIMITED BY SIZE
+002010             INTO WS-REPORT-LINE
+002020     END-IF.
+002030     WRITE ER-REPORT-LINE FROM WS-REPORT-LINE.
+
+002040     PERFORM 2100-READ-TRANSACTION
+002050         THRU 2100-READ-TRANSACTION-EXIT.
+002060 2000-PROCESS-RECORD-EXIT.
+002070     EXIT.
+
+002080******************************************************************
+002090* 2100-READ-TRANSACTION - GET THE NEXT INPUT RECORD.
+002100******************************************************************
+002110 2100-READ-TRANSACTION.
+002120     READ STUDENT-TRANSACTIONS
+002130         AT END
+002140             SET WS-EOF TO TRUE
+002150     END-READ.
+002160 2100-READ-TRANSACTION-EXIT.
+002170     EXIT.
+
+002180******************************************************************
+002190* 3000-FINISH - WRITE TOTALS AND CLOSE FILES.
+002200******************************************************************
+002210 3000-FINISH.
+002220     MOVE WS-RECORDS-READ TO WS-RECORDS-READ-ED.
+002230     MOVE WS-RECORDS-UPDATED TO WS-RECORDS-UPD-ED.
+
+002240     MOVE SPACES TO WS-REPORT-LINE.
+002250     STRING "RECORDS READ: "    DELIMITED BY SIZE
+002260            WS-RECORDS-READ-ED  DELIMITED BY SIZE
+002270         INTO WS-REPORT-LINE.
+002280     WRITE ER-REPORT-LINE FROM WS-REPORT-LINE.
+
+002290     MOVE SPACES TO WS-REPORT-LINE.
+002300     STRING "RECORDS UPDATED: " DELIMITED BY SIZE
+002310            WS-RECORDS-UPD-ED   DELIMITED BY SIZE
+002320         INTO WS-REPORT-LINE.
+002330     WRITE ER-REPORT-LINE FROM WS-REPORT-LINE.
+
+002340     CLOSE STUDENT-TRANSACTIONS.
+002350     CLOSE ENROLLMENT-RPT.
+002360     CLOSE STUDENT-MASTER.
+
+002370     MOVE ZERO TO CK-LAST-STUDENT-ID.
+002380     MOVE ZERO TO CK-RECORDS-PROCESSED.
+002390     OPEN OUTPUT CHECKPOINT-FILE.
+002400     WRITE CK-CHECKPOINT-RECORD.
+002410     CLOSE CHECKPOINT-FILE.
+
+002420     IF WS-RECORDS-READ NOT = WS-RECORDS-UPDATED
+002430         MOVE 4 TO RETURN-CODE
+002440     ELSE
+002450         MOVE 0 TO RETURN-CODE
+002460     END-IF.
+002470 3000-FINISH-EXIT.
+002480     EXIT.
+
+002490 END PROGRAM STUDBAT.
