@@ -1,11 +1,121 @@
            identification division.
                program-id. UNTERPROGRAMM1.
+           environment division.
+               input-output section.
+               file-control.
+                   select audit-log assign to "AUDITLOG"
+                       organization is line sequential
+                       file status is WS-AUDIT-STATUS.
+                   select student-master assign to "STUDMAST"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is SM-STUDENT-ID
+                       file status is WS-MASTER-STATUS.
            DATA DIVISION.
+               file section.
+               fd  audit-log.
+               copy "auditrec.cpy".
+               fd  student-master.
+               copy "studrec.cpy".
+               working-storage section.
+               01 WS-AUDIT-STATUS PIC X(2).
+               01 WS-MASTER-STATUS PIC X(2).
+               01 WS-OLD-STUDENT-ID PIC 9(4).
+               01 WS-NEW-STUDENT-ID PIC 9(4).
                linkage section.
                01 LS-STUDENT-ID PIC 9(4).
                01 LS-STUDENT-NAME PIC A(15).
+               01 LS-DATE-OF-BIRTH PIC 9(8).
+               01 LS-MAJOR-CODE PIC X(4).
+               01 LS-ENROLLMENT-STATUS PIC X(1).
+                   88 LS-ENR-ACTIVE    VALUE "A".
+                   88 LS-ENR-INACTIVE  VALUE "I".
+                   88 LS-ENR-WITHDRAWN VALUE "W".
+                   88 LS-ENR-GRADUATED VALUE "G".
+               01 LS-STATUS-CODE PIC X(2).
+                   88 LS-STATUS-FOUND     VALUE "OK".
+                   88 LS-STATUS-NOTFOUND  VALUE "NF".
+                   88 LS-STATUS-DUPLICATE VALUE "DU".
+                   88 LS-STATUS-INVALID   VALUE "IV".
+               01 LS-REQUESTED-NEW-ID PIC 9(4).
 
-           PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME.
+           PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME,
+                       LS-DATE-OF-BIRTH, LS-MAJOR-CODE,
+                       LS-ENROLLMENT-STATUS, LS-STATUS-CODE,
+                       LS-REQUESTED-NEW-ID.
                DISPLAY "UNTERPROGRAMM1".
-               MOVE 1111 TO LS-STUDENT-ID.
-           exit program.
\ No newline at end of file
+
+      *    A ZERO LS-REQUESTED-NEW-ID MEANS THE CALLER IS NOT ASKING
+      *    FOR THE STUDENT TO BE RENUMBERED, SO THE STUDENT KEEPS ITS
+      *    OWN ID; A NONZERO VALUE ASKS UNTERPROGRAMM1 TO MOVE THE
+      *    STUDENT ONTO THAT NEW ID (SUBJECT TO THE CHECKS BELOW).
+               IF LS-STUDENT-ID IS EQUAL TO ZERO
+                   SET LS-STATUS-INVALID TO TRUE
+               ELSE
+                   SET LS-STATUS-FOUND TO TRUE
+                   MOVE LS-STUDENT-ID TO WS-OLD-STUDENT-ID
+                   IF LS-REQUESTED-NEW-ID NOT EQUAL TO ZERO
+                       MOVE LS-REQUESTED-NEW-ID TO WS-NEW-STUDENT-ID
+                       PERFORM CHECK-OLD-ID-EXISTS
+                   ELSE
+                       MOVE WS-OLD-STUDENT-ID TO WS-NEW-STUDENT-ID
+                   END-IF
+                   IF NOT LS-STATUS-NOTFOUND
+                       PERFORM CHECK-DUPLICATE-ID
+                       IF NOT LS-STATUS-DUPLICATE
+                           MOVE WS-NEW-STUDENT-ID TO LS-STUDENT-ID
+                           SET LS-STATUS-FOUND TO TRUE
+                           IF LS-STUDENT-ID NOT EQUAL TO
+                                   WS-OLD-STUDENT-ID
+                               PERFORM WRITE-AUDIT-ENTRY
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+           exit program.
+
+      *    CHECK-OLD-ID-EXISTS CONFIRMS THE STUDENT BEING RENUMBERED
+      *    ACTUALLY HAS A RECORD IN THE MASTER FILE UNDER ITS CURRENT
+      *    ID BEFORE UNTERPROGRAMM1 GOES ON TO MOVE IT TO A NEW ONE.
+      *    ONLY PERFORMED WHEN A RENAME WAS REQUESTED - THE NORMAL
+      *    CREATE-OR-UPDATE PATH NEVER EXPECTS THE OLD ID TO EXIST.
+           CHECK-OLD-ID-EXISTS.
+               OPEN INPUT STUDENT-MASTER.
+               MOVE WS-OLD-STUDENT-ID TO SM-STUDENT-ID.
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       SET LS-STATUS-NOTFOUND TO TRUE
+               END-READ.
+               CLOSE STUDENT-MASTER.
+
+      *    CHECK-DUPLICATE-ID MAKES SURE THE ID UNTERPROGRAMM1 IS ABOUT
+      *    TO ASSIGN ISN'T ALREADY SITTING ON SOME OTHER STUDENT'S
+      *    RECORD IN THE MASTER FILE, SO A RENAME CAN'T COLLIDE WITH
+      *    AN EXISTING SLOT.
+           CHECK-DUPLICATE-ID.
+               SET LS-STATUS-FOUND TO TRUE.
+               OPEN INPUT STUDENT-MASTER.
+               MOVE WS-NEW-STUDENT-ID TO SM-STUDENT-ID.
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       CONTINUE
+               END-READ.
+               IF WS-MASTER-STATUS = "00"
+                       AND SM-STUDENT-ID NOT EQUAL TO WS-OLD-STUDENT-ID
+                   SET LS-STATUS-DUPLICATE TO TRUE
+               END-IF.
+               CLOSE STUDENT-MASTER.
+
+           WRITE-AUDIT-ENTRY.
+               OPEN EXTEND AUDIT-LOG.
+               IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF.
+
+               MOVE WS-OLD-STUDENT-ID TO AL-OLD-STUDENT-ID.
+               MOVE LS-STUDENT-ID TO AL-NEW-STUDENT-ID.
+               ACCEPT AL-CHANGE-DATE FROM DATE YYYYMMDD.
+               ACCEPT AL-CHANGE-TIME FROM TIME.
+               WRITE AL-AUDIT-RECORD.
+
+               CLOSE AUDIT-LOG.
