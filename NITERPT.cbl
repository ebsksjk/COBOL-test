@@ -0,0 +1,356 @@
+000010******************************************************************
+000020* PROGRAM-ID : NITERPT
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-09
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   FINAL STEP OF THE NIGHTLY RUN.  READS THE ENROLLMENT-UPDATE
+000090*   REPORT FROM STUDBAT, THE RESULT FILE FROM CALCBAT, AND THE
+000100*   COMPUTATION REPORT FROM COMPUPER, AND TIES THEM TOGETHER INTO
+000110*   ONE CONSOLIDATED REPORT WITH A STEP-BY-STEP RUN SUMMARY AT
+000120*   THE END, SO THE OPERATOR HAS ONE REPORT TO READ INSTEAD OF
+000130*   THREE, AND ONE PLACE TO SEE WHICH STEPS ACTUALLY RAN.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.
+000160*   2026-08-09  RO   ORIGINAL PROGRAM.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.    NITERPT.
+000200 AUTHOR.        R. OKONKWO.
+000210 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000220 DATE-WRITTEN.  2026-08-09.
+000230 DATE-COMPILED.
+
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT STUDENT-RPT ASSIGN TO "ENROLRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-STUD-STATUS.
+
+000300     SELECT CALC-RESULTS ASSIGN TO "CALCRES"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CALC-STATUS.
+
+000330     SELECT COMPUTATION-RPT ASSIGN TO "COMPURPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-COMP-STATUS.
+
+000360     SELECT NIGHTLY-RPT ASSIGN TO "NITERPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-NITE-STATUS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  STUDENT-RPT.
+000420 01  SR-REPORT-LINE            PIC X(80).
+
+000430 FD  CALC-RESULTS.
+000440     COPY "calcres.cpy".
+
+000450 FD  COMPUTATION-RPT.
+000460 01  CP-REPORT-LINE            PIC X(132).
+
+000470 FD  NIGHTLY-RPT.
+000480 01  NR-REPORT-LINE            PIC X(132).
+
+000490 WORKING-STORAGE SECTION.
+000500     COPY "runhdr.cpy".
+
+000510 01  WS-SWITCHES.
+000520     05  WS-STUD-EOF-SWITCH    PIC X(01) VALUE "N".
+000530         88  WS-STUD-EOF       VALUE "Y".
+000540     05  WS-CALC-EOF-SWITCH    PIC X(01) VALUE "N".
+000550         88  WS-CALC-EOF       VALUE "Y".
+000560     05  WS-COMP-EOF-SWITCH    PIC X(01) VALUE "N".
+000570         88  WS-COMP-EOF       VALUE "Y".
+
+000580 01  WS-FILE-STATUSES.
+000590     05  WS-STUD-STATUS        PIC X(02) VALUE "00".
+000600     05  WS-CALC-STATUS        PIC X(02) VALUE "00".
+000610     05  WS-COMP-STATUS        PIC X(02) VALUE "00".
+000620     05  WS-NITE-STATUS        PIC X(02) VALUE "00".
+
+000630 01  WS-STEP-FLAGS.
+000640     05  WS-STUD-RAN-SWITCH    PIC X(01) VALUE "N".
+000650         88  WS-STUD-RAN       VALUE "Y".
+000660     05  WS-CALC-RAN-SWITCH    PIC X(01) VALUE "N".
+000670         88  WS-CALC-RAN       VALUE "Y".
+000680     05  WS-COMP-RAN-SWITCH    PIC X(01) VALUE "N".
+000690         88  WS-COMP-RAN       VALUE "Y".
+000700     05  WS-OVERALL-SWITCH     PIC X(01) VALUE "N".
+000710         88  WS-OVERALL-FAILED VALUE "Y".
+
+000720 01  WS-CALC-COUNTERS COMP.
+000730     05  WS-CALC-RECORD-COUNT  PIC 9(05) VALUE ZERO.
+000740     05  WS-CALC-ERROR-COUNT   PIC 9(05) VALUE ZERO.
+
+000750 01  WS-EDIT-COUNTERS.
+000760     05  WS-CALC-RECORD-CNT-ED PIC ZZZZ9.
+000770     05  WS-CALC-ERROR-CNT-ED  PIC ZZZZ9.
+
+000780 01  WS-REPORT-LINE            PIC X(132).
+
+000790 PROCEDURE DIVISION.
+
+000800******************************************************************
+000810* 0000-MAINLINE.
+000820******************************************************************
+000830 0000-MAINLINE.
+000840     MOVE "NITERPT" TO RH-PROGRAM-NAME.
+000850     ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD.
+000860     ACCEPT RH-RUN-TIME FROM TIME.
+000870     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " STARTED - DATE ",
+000880         RH-RUN-DATE, " TIME ", RH-RUN-TIME.
+000890     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000900     PERFORM 2000-STUDENT-SECTION THRU 2000-STUDENT-SECTION-EXIT.
+000910     PERFORM 3000-CALC-SECTION THRU 3000-CALC-SECTION-EXIT.
+000920     PERFORM 4000-COMPUTATION-SECTION
+000930         THRU 4000-COMPUTATION-SECTION-EXIT.
+000940     PERFORM 5000-RUN-SUMMARY THRU 5000-RUN-SUMMARY-EXIT.
+000950     PERFORM 9000-FINISH THRU 9000-FINISH-EXIT.
+000960     ACCEPT RH-RUN-TIME FROM TIME.
+000970     DISPLAY "PROGRAM ", RH-PROGRAM-NAME, " FINISHED - TIME ",
+000980         RH-RUN-TIME.
+000990     STOP RUN.
+
+001000******************************************************************
+001010* 1000-INITIALIZE - OPEN THE CONSOLIDATED REPORT AND WRITE ITS
+001020*                   TITLE BANNER.
+001030******************************************************************
+001040 1000-INITIALIZE.
+001050     OPEN OUTPUT NIGHTLY-RPT.
+001060     MOVE "NIGHTLY CONSOLIDATED RUN REPORT" TO WS-REPORT-LINE.
+001070     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+001080     MOVE SPACES TO WS-REPORT-LINE.
+001090     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+001100 1000-INITIALIZE-EXIT.
+001110     EXIT.
+
+001120******************************************************************
+001130* 2000-STUDENT-SECTION - COPY STUDBAT'S ENROLLMENT UPDATE REPORT
+001140*                        INTO THE CONSOLIDATED REPORT.
+001150******************************************************************
+001160 2000-STUDENT-SECTION.
+001170     MOVE "*** STUDENT UPDATE (STUDBAT) ***" TO WS-REPORT-LINE.
+001180     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+001190     OPEN INPUT STUDENT-RPT.
+001200     IF WS-STUD-STATUS = "00"
+001210         PERFORM 2100-READ-STUDENT-LINE
+001220             THRU 2100-READ-STUDENT-LINE-EXIT
+001230         PERFORM 2200-COPY-STUDENT-LINE
+001240             THRU 2200-COPY-STUDENT-LINE-EXIT
+001250             UNTIL WS-STUD-EOF
+001260         CLOSE STUDENT-RPT
+001270     ELSE
+001280         MOVE "  (NO ENROLLMENT UPDATE REPORT - STEP DID NOT RUN)"
+001290             TO WS-REPORT-LINE
+001300         WRITE NR-REPORT-LINE FROM WS-REPORT-LINE
+001310     END-IF.
+
+001320     MOVE SPACES TO WS-REPORT-LINE.
+001330     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+001340 2000-STUDENT-SECTION-EXIT.
+001350     EXIT.
+
+001360******************************************************************
+001370* 2100-READ-STUDENT-LINE - GET THE NEXT ENROLLMENT REPORT LINE.
+001380******************************************************************
+001390 2100-READ-STUDENT-LINE.
+001400     READ STUDENT-RPT
+001410         AT END
+001420             SET WS-STUD-EOF TO TRUE
+001430     END-READ.
+001440 2100-READ-STUDENT-LINE-EXIT.
+001450     EXIT.
+
+001460******************************************************************
+001470* 2200-COPY-STUDENT-LINE - ECHO ONE LINE INTO THE CONSOLIDATED
+001480*                          REPORT.
+001490******************************************************************
+001500 2200-COPY-STUDENT-LINE.
+001510     SET WS-STUD-RAN TO TRUE.
+001520     MOVE SPACES TO WS-REPORT-LINE.
+001530     MOVE SR-REPORT-LINE TO WS-REPORT-LINE.
+001540     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+001550     PERFORM 2100-READ-STUDENT-LINE
+001551         THRU 2100-READ-STUDENT-LINE-EXIT.
+001560 2200-COPY-STUDENT-LINE-EXIT.
+001570     EXIT.
+
+001580******************************************************************
+001590* 3000-CALC-SECTION - SUMMARIZE CALCBAT'S RESULT FILE (A RAW DATA
+001600*                     FILE, NOT A PRINT REPORT, SO IT IS TALLIED
+001610*                     RATHER THAN ECHOED LINE FOR LINE).
+001620******************************************************************
+001630 3000-CALC-SECTION.
+001640     MOVE "*** COMPUTATION BATCH (CALCBAT) ***" TO WS-REPORT-LINE.
+001650     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+001660     OPEN INPUT CALC-RESULTS.
+001670     IF WS-CALC-STATUS = "00"
+001680         PERFORM 3100-READ-CALC-RECORD
+001690             THRU 3100-READ-CALC-RECORD-EXIT
+001700         PERFORM 3200-TALLY-CALC-RECORD
+001710             THRU 3200-TALLY-CALC-RECORD-EXIT
+001720             UNTIL WS-CALC-EOF
+001730         CLOSE CALC-RESULTS
+
+001740         MOVE WS-CALC-RECORD-COUNT TO WS-CALC-RECORD-CNT-ED
+001750         MOVE WS-CALC-ERROR-COUNT TO WS-CALC-ERROR-CNT-ED
+001760         MOVE SPACES TO WS-REPORT-LINE
+001770         STRING "  TRANSACTIONS PROCESSED: " DELIMITED BY SIZE
+001780                WS-CALC-RECORD-CNT-ED         DELIMITED BY SIZE
+001790                "   ERRORS: "                 DELIMITED BY SIZE
+001800                WS-CALC-ERROR-CNT-ED          DELIMITED BY SIZE
+001810             INTO WS-REPORT-LINE
+001820         WRITE NR-REPORT-LINE FROM WS-REPORT-LINE
+001830     ELSE
+001840         MOVE "  (NO CALCULATION RESULTS - STEP DID NOT RUN)"
+001850             TO WS-REPORT-LINE
+001860         WRITE NR-REPORT-LINE FROM WS-REPORT-LINE
+001870     END-IF.
+
+001880     MOVE SPACES TO WS-REPORT-LINE.
+001890     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+001900 3000-CALC-SECTION-EXIT.
+001910     EXIT.
+
+001920******************************************************************
+001930* 3100-READ-CALC-RECORD - GET THE NEXT CALCULATION RESULT.
+001940******************************************************************
+001950 3100-READ-CALC-RECORD.
+001960     READ CALC-RESULTS
+001970         AT END
+001980             SET WS-CALC-EOF TO TRUE
+001990     END-READ.
+002000 3100-READ-CALC-RECORD-EXIT.
+002010     EXIT.
+
+002020******************************************************************
+002030* 3200-TALLY-CALC-RECORD - COUNT ONE RESULT, FLAGGING EITHER OF
+002040*                          CALCBAT'S ERROR STATUSES.
+002050******************************************************************
+002060 3200-TALLY-CALC-RECORD.
+002070     SET WS-CALC-RAN TO TRUE.
+002080     ADD 1 TO WS-CALC-RECORD-COUNT.
+002090     IF NOT CR-STATUS-OK
+002100         ADD 1 TO WS-CALC-ERROR-COUNT
+002110     END-IF.
+002120     PERFORM 3100-READ-CALC-RECORD
+002121         THRU 3100-READ-CALC-RECORD-EXIT.
+002130 3200-TALLY-CALC-RECORD-EXIT.
+002140     EXIT.
+
+002150******************************************************************
+002160* 4000-COMPUTATION-SECTION - COPY COMPUPER'S COMPUTATION REPORT
+002170*                            INTO THE CONSOLIDATED REPORT.
+002180******************************************************************
+002190 4000-COMPUTATION-SECTION.
+002200     MOVE "*** COMPUTATION REPORT (COMPUPER) ***"
+002201         TO WS-REPORT-LINE.
+002210     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+002220     OPEN INPUT COMPUTATION-RPT.
+002230     IF WS-COMP-STATUS = "00"
+002240         PERFORM 4100-READ-COMP-LINE THRU 4100-READ-COMP-LINE-EXIT
+002250         PERFORM 4200-COPY-COMP-LINE THRU 4200-COPY-COMP-LINE-EXIT
+002260             UNTIL WS-COMP-EOF
+002270         CLOSE COMPUTATION-RPT
+002280     ELSE
+002290         MOVE "  (NO COMPUTATION REPORT - STEP DID NOT RUN)"
+002300             TO WS-REPORT-LINE
+002310         WRITE NR-REPORT-LINE FROM WS-REPORT-LINE
+002320     END-IF.
+
+002330     MOVE SPACES TO WS-REPORT-LINE.
+002340     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+002350 4000-COMPUTATION-SECTION-EXIT.
+002360     EXIT.
+
+002370******************************************************************
+002380* 4100-READ-COMP-LINE - GET THE NEXT COMPUTATION REPORT LINE.
+002390******************************************************************
+002400 4100-READ-COMP-LINE.
+002410     READ COMPUTATION-RPT
+002420         AT END
+002430             SET WS-COMP-EOF TO TRUE
+002440     END-READ.
+002450 4100-READ-COMP-LINE-EXIT.
+002460     EXIT.
+
+002470******************************************************************
+002480* 4200-COPY-COMP-LINE - ECHO ONE LINE INTO THE CONSOLIDATED
+002490*                       REPORT.
+002500******************************************************************
+002510 4200-COPY-COMP-LINE.
+002520     SET WS-COMP-RAN TO TRUE.
+002530     MOVE SPACES TO WS-REPORT-LINE.
+002540     MOVE CP-REPORT-LINE TO WS-REPORT-LINE.
+002550     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+002560     PERFORM 4100-READ-COMP-LINE THRU 4100-READ-COMP-LINE-EXIT.
+002570 4200-COPY-COMP-LINE-EXIT.
+002580     EXIT.
+
+002590******************************************************************
+002600* 5000-RUN-SUMMARY - WRITE A STEP-BY-STEP PASS/FAIL LINE FOR EACH
+002610*                    CONSTITUENT STEP.
+002620******************************************************************
+002630 5000-RUN-SUMMARY.
+002640     MOVE "*** NIGHTLY RUN SUMMARY ***" TO WS-REPORT-LINE.
+002650     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+002660     IF WS-STUD-RAN
+002670         MOVE "  STUDENT UPDATE (STUDBAT)....... RAN"
+002680             TO WS-REPORT-LINE
+002690     ELSE
+002700         MOVE "  STUDENT UPDATE (STUDBAT)....... DID NOT RUN"
+002710             TO WS-REPORT-LINE
+002720         SET WS-OVERALL-FAILED TO TRUE
+002730     END-IF.
+002740     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+002750     IF WS-CALC-RAN AND WS-CALC-ERROR-COUNT = ZERO
+002760         MOVE "  COMPUTATION BATCH (CALCBAT).... RAN"
+002770             TO WS-REPORT-LINE
+002780     ELSE
+002790         IF WS-CALC-RAN
+002800             MOVE "  COMPUTATION BATCH (CALCBAT)... RAN W/ERRORS"
+002810                 TO WS-REPORT-LINE
+002820         ELSE
+002830             MOVE "  COMPUTATION BATCH (CALCBAT).... DID NOT RUN"
+002840                 TO WS-REPORT-LINE
+002850         END-IF
+002860         SET WS-OVERALL-FAILED TO TRUE
+002870     END-IF.
+002880     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+
+002890     IF WS-COMP-RAN
+002900         MOVE "  COMPUTATION REPORT (COMPUPER).. RAN"
+002910             TO WS-REPORT-LINE
+002920     ELSE
+002930         MOVE "  COMPUTATION REPORT (COMPUPER).. DID NOT RUN"
+002940             TO WS-REPORT-LINE
+002950         SET WS-OVERALL-FAILED TO TRUE
+002960     END-IF.
+002970     WRITE NR-REPORT-LINE FROM WS-REPORT-LINE.
+002980 5000-RUN-SUMMARY-EXIT.
+002990     EXIT.
+
+003000******************************************************************
+003010* 9000-FINISH - SET THE RETURN CODE AND CLOSE THE CONSOLIDATED
+003020*               REPORT.
+003030******************************************************************
+003040 9000-FINISH.
+003050     IF WS-OVERALL-FAILED
+003060         MOVE 4 TO RETURN-CODE
+003070     ELSE
+003080         MOVE 0 TO RETURN-CODE
+003090     END-IF.
+003100     CLOSE NIGHTLY-RPT.
+003110 9000-FINISH-EXIT.
+003120     EXIT.
+
+003130 END PROGRAM NITERPT.
