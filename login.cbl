@@ -1,31 +1,171 @@
            IDENTIFICATION DIVISION.
                PROGRAM-ID. LOGIN.
+           ENVIRONMENT DIVISION.
+               INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT USER-MASTER ASSIGN TO "USERMAST"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS UM-USERNAME
+                       FILE STATUS IS WS-USER-STATUS.
+                   SELECT LOGIN-AUDIT ASSIGN TO "LOGINAUD"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-AUDIT-FSTATUS.
+                   SELECT CURRENT-OPERATOR ASSIGN TO "CUROPER"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CUROPER-FSTATUS.
+                   SELECT OPERATOR-LOG ASSIGN TO "OPLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-OPLOG-FSTATUS.
            DATA DIVISION.
+               FILE SECTION.
+               FD  USER-MASTER.
+               COPY "userrec.cpy".
+               FD  LOGIN-AUDIT.
+               COPY "loginaud.cpy".
+               FD  CURRENT-OPERATOR.
+               COPY "curoper.cpy".
+               FD  OPERATOR-LOG.
+               COPY "oplog.cpy".
                WORKING-STORAGE SECTION.
-                   01 USER.
-                       02 USERNAME PIC X(5).
-                       02 PASSWD   PIC X(5).
                    01 LOGATTMPT.
                        02 NAMEA PIC X(5).
                        02 PASSA PIC X(5).
-           PROCEDURE DIVISION.
-               MOVE "lena3" TO USERNAME.
-               MOVE "abcde" TO PASSWD.
+                   01 WS-USER-STATUS PIC X(2).
+                   01 WS-MAX-ATTEMPTS PIC 9(1) VALUE 3.
+                   01 WS-AUDIT-FSTATUS PIC X(2).
+                   01 WS-CUROPER-FSTATUS PIC X(2).
+                   01 WS-OPLOG-FSTATUS PIC X(2).
+                   01 WS-LOGIN-ROLE PIC X(7).
+                   01 WS-TODAY PIC 9(8).
+                   01 WS-PASSWORD-MAX-DAYS PIC 9(3) VALUE 90.
+                   01 WS-DAYS-SINCE-CHANGE PIC 9(5).
+                   01 WS-NEW-PASSWORD PIC X(5).
+               LINKAGE SECTION.
+                   01 LS-LOGIN-ROLE PIC X(7).
+           PROCEDURE DIVISION USING LS-LOGIN-ROLE.
+               MOVE SPACES TO LS-LOGIN-ROLE.
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+               OPEN I-O USER-MASTER.
+               IF WS-USER-STATUS = "35"
+                   OPEN OUTPUT USER-MASTER
+                   CLOSE USER-MASTER
+                   OPEN I-O USER-MASTER
+                   MOVE "lena3" TO UM-USERNAME
+                   MOVE "abcde" TO UM-PASSWORD
+                   MOVE 0 TO UM-FAILED-ATTEMPTS
+                   SET UM-ACCOUNT-OPEN TO TRUE
+                   SET UM-ROLE-STUDENT TO TRUE
+                   MOVE WS-TODAY TO UM-PASSWORD-CHANGED
+                   WRITE UM-USER-RECORD
+               END-IF.
 
                DISPLAY "ENTER USERNAME:".
                ACCEPT NAMEA.
                DISPLAY "ENTER PASSWORD:".
-               ACCEPT PASSA.
+               ACCEPT PASSA WITH SECURE.
 
-               IF NAMEA EQUALS USERNAME THEN
-                   IF PASSA EQUALS PASSWD THEN
-                       DISPLAY "LOGGED IN."
+               MOVE NAMEA TO UM-USERNAME.
+               READ USER-MASTER
+                   INVALID KEY
+                       DISPLAY "USER NOT FOUND"
+                       SET LA-RESULT-NOTFOUND TO TRUE
+                       PERFORM WRITE-LOGIN-AUDIT
+               END-READ.
+               IF WS-USER-STATUS = "00"
+                   IF UM-ACCOUNT-LOCKED
+                       DISPLAY "ACCOUNT LOCKED"
+                       SET LA-RESULT-LOCKED TO TRUE
+                       PERFORM WRITE-LOGIN-AUDIT
                    ELSE
-                       DISPLAY "WRONG PASSWORD"
+                       IF PASSA = UM-PASSWORD
+                           MOVE 0 TO UM-FAILED-ATTEMPTS
+                           COMPUTE WS-DAYS-SINCE-CHANGE =
+                               FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                               FUNCTION INTEGER-OF-DATE
+                                   (UM-PASSWORD-CHANGED)
+                           IF WS-DAYS-SINCE-CHANGE >
+                                   WS-PASSWORD-MAX-DAYS
+                               DISPLAY "PASSWORD EXPIRED"
+                               DISPLAY "ENTER NEW PASSWORD:"
+                               ACCEPT WS-NEW-PASSWORD WITH SECURE
+                               MOVE WS-NEW-PASSWORD TO UM-PASSWORD
+                               MOVE WS-TODAY TO UM-PASSWORD-CHANGED
+                           END-IF
+                           DISPLAY "LOGGED IN."
+                           MOVE UM-ROLE TO WS-LOGIN-ROLE
+                           DISPLAY "ROLE: ", WS-LOGIN-ROLE
+                           SET LA-RESULT-SUCCESS TO TRUE
+                           PERFORM WRITE-LOGIN-AUDIT
+                           PERFORM WRITE-OPERATOR-LOG
+                       ELSE
+                           ADD 1 TO UM-FAILED-ATTEMPTS
+                           IF UM-FAILED-ATTEMPTS >= WS-MAX-ATTEMPTS
+                               SET UM-ACCOUNT-LOCKED TO TRUE
+                               DISPLAY "ACCOUNT LOCKED"
+                               SET LA-RESULT-LOCKED TO TRUE
+                           ELSE
+                               DISPLAY "WRONG PASSWORD"
+                               SET LA-RESULT-BADPASS TO TRUE
+                           END-IF
+                           PERFORM WRITE-LOGIN-AUDIT
+                       END-IF
+                       REWRITE UM-USER-RECORD
                    END-IF
-               ELSE
-                   DISPLAY "USER NOT FOUND"
                END-IF.
-           STOP RUN.
+
+               CLOSE USER-MASTER.
+
+               EVALUATE TRUE
+                   WHEN LA-RESULT-SUCCESS
+                       MOVE 0 TO RETURN-CODE
+                   WHEN LA-RESULT-BADPASS
+                       MOVE 4 TO RETURN-CODE
+                   WHEN LA-RESULT-NOTFOUND
+                       MOVE 8 TO RETURN-CODE
+                   WHEN LA-RESULT-LOCKED
+                       MOVE 12 TO RETURN-CODE
+                   WHEN OTHER
+                       MOVE 16 TO RETURN-CODE
+               END-EVALUATE.
+               MOVE WS-LOGIN-ROLE TO LS-LOGIN-ROLE.
+           GOBACK.
+
+      *    WRITE-LOGIN-AUDIT APPENDS ONE ENTRY TO THE LOGIN-AUDIT FILE
+      *    FOR THE ATTEMPT JUST PROCESSED, WHATEVER THE OUTCOME.
+           WRITE-LOGIN-AUDIT.
+               OPEN EXTEND LOGIN-AUDIT.
+               IF WS-AUDIT-FSTATUS = "05" OR WS-AUDIT-FSTATUS = "35"
+                   OPEN OUTPUT LOGIN-AUDIT
+               END-IF.
+
+               MOVE NAMEA TO LA-USERNAME-ENTERED.
+               MOVE WS-TODAY TO LA-ATTEMPT-DATE.
+               ACCEPT LA-ATTEMPT-TIME FROM TIME.
+               WRITE LA-LOGIN-AUDIT-RECORD.
+
+               CLOSE LOGIN-AUDIT.
+
+      *    WRITE-OPERATOR-LOG RECORDS NAMEA AS THE CURRENT OPERATOR FOR
+      *    PROGRAMS RUN LATER (E.G. STUDMAIN), AND APPENDS ITS OWN ENTRY
+      *    TO THE SHARED OPERATOR ACTIVITY LOG.
+           WRITE-OPERATOR-LOG.
+               OPEN OUTPUT CURRENT-OPERATOR.
+               MOVE NAMEA TO CO-USERNAME.
+               WRITE CO-CURRENT-OPERATOR.
+               CLOSE CURRENT-OPERATOR.
+
+               OPEN EXTEND OPERATOR-LOG.
+               IF WS-OPLOG-FSTATUS = "05" OR WS-OPLOG-FSTATUS = "35"
+                   OPEN OUTPUT OPERATOR-LOG
+               END-IF.
+
+               MOVE NAMEA TO OL-USERNAME.
+               MOVE "LOGIN   " TO OL-PROGRAM-NAME.
+               MOVE WS-TODAY TO OL-ACTIVITY-DATE.
+               ACCEPT OL-ACTIVITY-TIME FROM TIME.
+               WRITE OL-ACTIVITY-RECORD.
+
+               CLOSE OPERATOR-LOG.
            END PROGRAM LOGIN.
- 
\ No newline at end of file
