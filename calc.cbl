@@ -1,19 +1,40 @@
            identification division.
                program-id. calc.
+           environment division.
+               input-output section.
+               file-control.
+                   select calc-ledger assign to "CALCLEDG"
+                       organization is line sequential
+                       file status is WS-LEDGER-STATUS.
+                   select calc-parm assign to "CALCPARM"
+                       organization is line sequential
+                       file status is WS-PARM-STATUS.
            data division.
+               file section.
+               fd  calc-ledger.
+               copy "calcldgr.cpy".
+               fd  calc-parm.
+               copy "calcparm.cpy".
                working-storage section.
                    01 A    pic 9(1) value 3.
                    01 B    pic 9(1) value 4.
                    01 RES  pic 9(2).
+                   01 OPMODE pic X(1).
+                   01 WS-LEDGER-STATUS pic X(2).
+                   01 WS-PARM-STATUS pic X(2).
 
            procedure division.
+               perform read-parm-defaults.
+
                display "wert von a: ", A.
                display "b: ", B.
                display "res: ", RES.
 
                display "add a to b giving res.".
 
-               add A to B giving RES.
+               move "G" to OPMODE.
+               call "ADDIEREN" using A, B, RES, OPMODE.
+               perform write-ledger.
 
                display "wert von a: ", A.
                display "wert von b: ", B.
@@ -21,10 +42,45 @@
 
                display "add a to b.".
 
-               add A to B.
+               move "A" to OPMODE.
+               call "ADDIEREN" using A, B, RES, OPMODE.
+               perform write-ledger.
                display "A: ", A.
                display "B: ", B.
                display "res: ", RES.
 
            stop run.
+
+      *    read-parm-defaults reads the starting a/b values from the
+      *    calc-parm file, falling back to the original 3/4 defaults
+      *    if the file is missing or empty.
+           read-parm-defaults.
+               open input calc-parm.
+               if WS-PARM-STATUS = "00"
+                   read calc-parm
+                       at end
+                           continue
+                   end-read
+                   if WS-PARM-STATUS = "00"
+                       move CP-A to A
+                       move CP-B to B
+                   end-if
+                   close calc-parm
+               end-if.
+
+      *    write-ledger appends the combination just computed to the
+      *    calc ledger file, whatever mode it was computed in.
+           write-ledger.
+               open extend calc-ledger.
+               if WS-LEDGER-STATUS = "05" or WS-LEDGER-STATUS = "35"
+                   open output calc-ledger
+               end-if.
+
+               move A to CL-A.
+               move B to CL-B.
+               move RES to CL-RES.
+               move OPMODE to CL-OPMODE.
+               write CL-LEDGER-RECORD.
+
+               close calc-ledger.
            end program calc.  
\ No newline at end of file
