@@ -0,0 +1,165 @@
+000010******************************************************************
+000020* PROGRAM-ID : STUDRPT
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-08
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   PRINTS A PAGE-FORMATTED ROSTER OF EVERY STUDENT ON THE
+000090*   STUDENT MASTER FILE, IN STUDENT-ID SEQUENCE, WITH PAGE
+000100*   HEADERS/BREAKS AND A FINAL RECORD COUNT.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY.
+000130*   2026-08-08  RO   ORIGINAL PROGRAM.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.    STUDRPT.
+000170 AUTHOR.        R. OKONKWO.
+000180 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000190 DATE-WRITTEN.  2026-08-08.
+000200 DATE-COMPILED.
+
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS SM-STUDENT-ID
+000280         FILE STATUS IS WS-MAST-STATUS.
+
+000290     SELECT ROSTER-RPT ASSIGN TO "ROSTERPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RPT-STATUS.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  STUDENT-MASTER.
+000350     COPY "studrec.cpy".
+
+000360 FD  ROSTER-RPT.
+000370 01  RR-REPORT-LINE            PIC X(80).
+
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-SWITCHES.
+000400     05  WS-EOF-SWITCH         PIC X(01) VALUE "N".
+000410         88  WS-EOF            VALUE "Y".
+
+000420 01  WS-FILE-STATUSES.
+000430     05  WS-MAST-STATUS        PIC X(02) VALUE "00".
+000440     05  WS-RPT-STATUS         PIC X(02) VALUE "00".
+
+000450 01  WS-COUNTERS COMP.
+000460     05  WS-LINE-COUNT         PIC 9(02) VALUE ZERO.
+000470     05  WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+000480     05  WS-RECORD-COUNT       PIC 9(05) VALUE ZERO.
+
+000490 01  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+
+000500 01  WS-PRINT-LINE             PIC X(80).
+
+000510 01  WS-EDIT-FIELDS.
+000520     05  WS-PAGE-ED            PIC ZZZ9.
+000530     05  WS-COUNT-ED           PIC ZZZZ9.
+
+000540 PROCEDURE DIVISION.
+
+000550******************************************************************
+000560* 0000-MAINLINE.
+000570******************************************************************
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000600     PERFORM 2000-PRINT-STUDENT THRU 2000-PRINT-STUDENT-EXIT
+000610         UNTIL WS-EOF.
+000620     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+000630     STOP RUN.
+
+000640******************************************************************
+000650* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST STUDENT.
+000660******************************************************************
+000670 1000-INITIALIZE.
+000680     OPEN INPUT STUDENT-MASTER.
+000690     OPEN OUTPUT ROSTER-RPT.
+000695     PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT.
+000700     PERFORM 2100-READ-STUDENT THRU 2100-READ-STUDENT-EXIT.
+000710 1000-INITIALIZE-EXIT.
+000720     EXIT.
+
+000730******************************************************************
+000740* 2000-PRINT-STUDENT - PRINT ONE DETAIL LINE, BREAKING PAGES AS
+000750*                      WS-LINES-PER-PAGE IS REACHED.
+000760******************************************************************
+000770 2000-PRINT-STUDENT.
+000780     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+000790         PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT
+000800     END-IF.
+
+000810     MOVE SPACES TO WS-PRINT-LINE.
+000820     STRING SM-STUDENT-ID   DELIMITED BY SIZE
+000830            "   "           DELIMITED BY SIZE
+000840            SM-STUDENT-NAME DELIMITED BY SIZE
+000850         INTO WS-PRINT-LINE.
+000860     WRITE RR-REPORT-LINE FROM WS-PRINT-LINE.
+000870     ADD 1 TO WS-LINE-COUNT.
+000880     ADD 1 TO WS-RECORD-COUNT.
+
+000890     PERFORM 2100-READ-STUDENT THRU 2100-READ-STUDENT-EXIT.
+000900 2000-PRINT-STUDENT-EXIT.
+000910     EXIT.
+
+000920******************************************************************
+000930* 2100-READ-STUDENT - GET THE NEXT MASTER RECORD IN KEY SEQUENCE.
+000940******************************************************************
+000950 2100-READ-STUDENT.
+000960     READ STUDENT-MASTER NEXT RECORD
+000970         AT END
+000980             SET WS-EOF TO TRUE
+000990     END-READ.
+001000 2100-READ-STUDENT-EXIT.
+001010     EXIT.
+
+001020******************************************************************
+001030* 2200-PRINT-HEADING - START A NEW PAGE.
+001040******************************************************************
+001050 2200-PRINT-HEADING.
+001060     ADD 1 TO WS-PAGE-COUNT.
+001070     MOVE WS-PAGE-COUNT TO WS-PAGE-ED.
+001080     MOVE ZERO TO WS-LINE-COUNT.
+
+001090     MOVE SPACES TO WS-PRINT-LINE.
+001100     IF WS-PAGE-COUNT > 1
+001110         WRITE RR-REPORT-LINE FROM WS-PRINT-LINE
+001120     END-IF.
+
+001130     MOVE SPACES TO WS-PRINT-LINE.
+001140     STRING "STUDENT ROSTER"  DELIMITED BY SIZE
+001150            "   PAGE "        DELIMITED BY SIZE
+001160            WS-PAGE-ED        DELIMITED BY SIZE
+001170         INTO WS-PRINT-LINE.
+001180     WRITE RR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001190     MOVE "STUDENT ID   STUDENT NAME" TO WS-PRINT-LINE.
+001200     WRITE RR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001210     MOVE SPACES TO WS-PRINT-LINE.
+001220     WRITE RR-REPORT-LINE FROM WS-PRINT-LINE.
+001230 2200-PRINT-HEADING-EXIT.
+001240     EXIT.
+
+001250******************************************************************
+001260* 3000-FINISH - WRITE THE FINAL RECORD COUNT AND CLOSE FILES.
+001270******************************************************************
+001280 3000-FINISH.
+001290     MOVE WS-RECORD-COUNT TO WS-COUNT-ED.
+001300     MOVE SPACES TO WS-PRINT-LINE.
+001310     STRING "TOTAL STUDENTS LISTED: " DELIMITED BY SIZE
+001320            WS-COUNT-ED               DELIMITED BY SIZE
+001330         INTO WS-PRINT-LINE.
+001340     WRITE RR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001350     CLOSE STUDENT-MASTER.
+001360     CLOSE ROSTER-RPT.
+001370 3000-FINISH-EXIT.
+001380     EXIT.
+
+001390 END PROGRAM STUDRPT.
