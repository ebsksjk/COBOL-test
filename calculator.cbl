@@ -6,42 +6,102 @@
                    02 VAL1 PIC 9(3).
                    02 VAL2 PIC 9(3).
                    02 OP PIC X(1).
+                       88 OP-QUIT VALUE "Q".
                    02 RES PIC S9(4).
-                   02 R PIC 9(3). 
+                   02 RES-SIGN PIC X(2).
+                   02 R PIC 9(3).
+               01 WS-RUNNING-TOTAL PIC S9(6) VALUE ZERO.
+               01 WS-TOTAL-SIGN PIC X(2).
+               01 WS-ERROR-COUNT PIC 9(03) VALUE ZERO.
 
            procedure division.
-               display "WERT FÜR VAL1:".
-               ACCEPT VAL1.
-
-               DISPLAY "WERT FÜR VAL2:".
-               ACCEPT VAL2.
+               PERFORM COMPUTE-ONE UNTIL OP-QUIT.
+               IF WS-RUNNING-TOTAL < ZERO
+                   MOVE "CR" TO WS-TOTAL-SIGN
+               ELSE
+                   MOVE SPACES TO WS-TOTAL-SIGN
+               END-IF.
+               DISPLAY "RUNNING TOTAL: ", WS-RUNNING-TOTAL,
+                   WS-TOTAL-SIGN.
+               IF WS-ERROR-COUNT > ZERO
+                   DISPLAY "COMPLETED WITH ", WS-ERROR-COUNT,
+                       " ERROR(S)"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF.
+           GOBACK.
 
-               DISPLAY "OPERATOR (+/-*):".
+           COMPUTE-ONE.
+               DISPLAY "OPERATOR (+,-,*,/,%,^, OR Q TO QUIT):".
                ACCEPT OP.
+               IF NOT OP-QUIT
+                   display "WERT FÜR VAL1:"
+                   ACCEPT VAL1
 
-               if OP EQUALS "+" then
-                   DISPLAY "ADD VAL1 TO VAL2 GIVING RES:"
-                   ADD VAL1 TO VAL2 GIVING RES
-                   DISPLAY RES
-               END-IF.
-               
-               IF OP EQUALS "-" THEN
-                   DISPLAY "SUBTRACT VAL1 FROM VAL2 GIVING RES:"
-                   SUBTRACT VAL1 FROM VAL2 GIVING RES
-                   DISPLAY RES
-               END-IF.
+                   DISPLAY "WERT FÜR VAL2:"
+                   ACCEPT VAL2
 
-               IF OP EQUALS "*" THEN
-                   DISPLAY "MULTIPLY VAL1 BY VAL2 GIVING RES:"
-                   MULTIPLY VAL1 BY VAL2 GIVING RES
-                   DISPLAY RES
+                   EVALUATE OP
+                       WHEN "+"
+                           DISPLAY "ADD VAL1 TO VAL2 GIVING RES:"
+                           ADD VAL1 TO VAL2 GIVING RES
+                           PERFORM SHOW-RES
+                           ADD RES TO WS-RUNNING-TOTAL
+                       WHEN "-"
+                           DISPLAY "SUBTRACT VAL1 FROM VAL2 GIVING RES:"
+                           SUBTRACT VAL1 FROM VAL2 GIVING RES
+                           PERFORM SHOW-RES
+                           ADD RES TO WS-RUNNING-TOTAL
+                       WHEN "*"
+                           DISPLAY "MULTIPLY VAL1 BY VAL2 GIVING RES:"
+                           MULTIPLY VAL1 BY VAL2 GIVING RES
+                           PERFORM SHOW-RES
+                           ADD RES TO WS-RUNNING-TOTAL
+                       WHEN "/"
+                           IF VAL2 = ZERO
+                               DISPLAY "DIVISION BY ZERO"
+                           ADD 1 TO WS-ERROR-COUNT
+                           ELSE
+                               DISPLAY "DIVIDE VAL1 BY VAL2 GIVING RES:"
+                               DIVIDE VAL1 BY VAL2 GIVING RES
+                                   REMAINDER R
+                               PERFORM SHOW-RES
+                               DISPLAY "REMAINDER: ", R
+                               ADD RES TO WS-RUNNING-TOTAL
+                           END-IF
+                       WHEN "%"
+                           IF VAL2 = ZERO
+                               DISPLAY "DIVISION BY ZERO"
+                           ADD 1 TO WS-ERROR-COUNT
+                           ELSE
+                               DISPLAY "MODULO VAL1 BY VAL2 GIVING RES:"
+                               DIVIDE VAL1 BY VAL2 GIVING R
+                                   REMAINDER RES
+                               PERFORM SHOW-RES
+                               ADD RES TO WS-RUNNING-TOTAL
+                           END-IF
+                       WHEN "^"
+                           DISPLAY "RAISE VAL1 TO POWER VAL2:"
+                           COMPUTE RES = VAL1 ** VAL2
+                               ON SIZE ERROR
+                                   DISPLAY "SIZE ERROR ON EXPONENT"
+                                   ADD 1 TO WS-ERROR-COUNT
+                               NOT ON SIZE ERROR
+                                   PERFORM SHOW-RES
+                                   ADD RES TO WS-RUNNING-TOTAL
+                           END-COMPUTE
+                       WHEN OTHER
+                           DISPLAY "INVALID OPERATOR"
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-EVALUATE
                END-IF.
 
-               IF OP EQUALS "/" THEN
-                   DISPLAY "DIVIDE VAL1 FROM VAL2 GIVING RES_"
-                   DIVIDE VAL1 BY VAL2 GIVING RES REMAINDER R
-                   DISPLAY RES
-                   DISPLAY "REMAINDER: ", R
+           SHOW-RES.
+               IF RES < ZERO
+                   MOVE "CR" TO RES-SIGN
+               ELSE
+                   MOVE SPACES TO RES-SIGN
                END-IF.
-           STOP RUN.
+               DISPLAY RES, RES-SIGN.
            END PROGRAM calculator.
