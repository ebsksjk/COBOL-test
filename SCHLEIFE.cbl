@@ -1,15 +1,249 @@
-           identification division.
-               program-id. SCHLEIFE.
-           data division.
-               working-storage section.
-               01 I pic 99 value 10.
-           procedure division.
-               perform with test before
-               varying I from 10 by -1
-               until I is less than 1
-                   display I
-               end-perform.
-
-           stop run.
-           end program SCHLEIFE.
-           
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM-ID : SCHLEIFE
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-09
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   COUNTS FROM A START VALUE TO A LIMIT BY A STEP, ALL THREE
+000090*   READ FROM A CONTROL FILE RATHER THAN HARDCODED, PRINTING A
+000100*   PAGE-FORMATTED LISTING OF EACH VALUE REACHED AND WRITING A
+000110*   PROGRESS CHECKPOINT EVERY SC-CHECKPOINT-INTERVAL ITERATIONS.
+000120*   FORMERLY A FIXED PERFORM VARYING COUNTDOWN FROM 10 TO 1,
+000130*   DISPLAYED TO THE CONSOLE ONE VALUE AT A TIME.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.
+000160*   2026-08-08  RO   ORIGINAL PROGRAM (FIXED 10-TO-1 COUNTDOWN).
+000170*   2026-08-09  RO   PARAMETERIZED START/STEP/LIMIT, ADDED A
+000180*                    PAGE-FORMATTED LISTING REPORT AND PROGRESS
+000190*                    CHECKPOINTS.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID.    SCHLEIFE.
+000230 AUTHOR.        R. OKONKWO.
+000240 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000250 DATE-WRITTEN.  2026-08-09.
+000260 DATE-COMPILED.
+
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT SCHLEIFE-CONTROL ASSIGN TO "SCHLCTL"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CTL-STATUS.
+
+000330     SELECT SCHLEIFE-RPT ASSIGN TO "SCHLERPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-RPT-STATUS.
+
+000360     SELECT CHECKPOINT-FILE ASSIGN TO "SCHLCKPT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-CKPT-STATUS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  SCHLEIFE-CONTROL.
+000420     COPY "schlctl.cpy".
+
+000430 FD  SCHLEIFE-RPT.
+000440 01  SR-REPORT-LINE            PIC X(80).
+
+000450 FD  CHECKPOINT-FILE.
+000460     COPY "schlckpt.cpy".
+
+000470 WORKING-STORAGE SECTION.
+000480 01  I                         PIC S9(6) VALUE 10.
+
+000490 01  WS-SWITCHES.
+000500     05  WS-LOOP-DONE-SWITCH   PIC X(01) VALUE "N".
+000510         88  WS-LOOP-DONE      VALUE "Y".
+
+000520 01  WS-FILE-STATUSES.
+000530     05  WS-CTL-STATUS         PIC X(02) VALUE "00".
+000540     05  WS-RPT-STATUS         PIC X(02) VALUE "00".
+000550     05  WS-CKPT-STATUS        PIC X(02) VALUE "00".
+
+000560 01  WS-LOOP-CONTROL.
+000570     05  WS-START              PIC S9(6) VALUE 10.
+000580     05  WS-STEP               PIC S9(6) VALUE -1.
+000590     05  WS-LIMIT              PIC S9(6) VALUE 1.
+000600     05  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+
+000610 01  WS-COUNTERS COMP.
+000620     05  WS-LINE-COUNT         PIC 9(02) VALUE ZERO.
+000630     05  WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+000640     05  WS-ITERATION-COUNT    PIC 9(07) VALUE ZERO.
+
+000650 01  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+
+000660 01  WS-PRINT-LINE             PIC X(80).
+
+000670 01  WS-EDIT-FIELDS.
+000680     05  WS-PAGE-ED            PIC ZZZ9.
+000690     05  WS-VALUE-ED           PIC -ZZZZZ9.
+000700     05  WS-ITERATION-ED       PIC ZZZZZZ9.
+
+000705 01  WS-CHECKPOINT-TEST.
+000706     05  WS-CKPT-QUOTIENT      PIC 9(07).
+000707     05  WS-CKPT-REMAINDER     PIC 9(06).
+
+000710 PROCEDURE DIVISION.
+
+000720******************************************************************
+000730* 0000-MAINLINE.
+000740******************************************************************
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000770     PERFORM 2000-PROCESS-VALUE THRU 2000-PROCESS-VALUE-EXIT
+000780         UNTIL WS-LOOP-DONE.
+000790     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+000800     STOP RUN.
+
+000810******************************************************************
+000820* 1000-INITIALIZE - READ THE LOOP-CONTROL VALUES, OPEN THE
+000830*                   REPORT, AND PRIME THE FIRST PAGE HEADING.
+000840******************************************************************
+000850 1000-INITIALIZE.
+000860     PERFORM 1100-READ-CONTROL THRU 1100-READ-CONTROL-EXIT.
+000870     MOVE WS-START TO I.
+000880     PERFORM 1200-CHECK-LOOP-DONE THRU 1200-CHECK-LOOP-DONE-EXIT.
+
+000890     OPEN OUTPUT SCHLEIFE-RPT.
+000895     PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT.
+000900 1000-INITIALIZE-EXIT.
+000910     EXIT.
+
+000920******************************************************************
+000930* 1100-READ-CONTROL - READ START/STEP/LIMIT/CHECKPOINT-INTERVAL
+000940*                     FROM THE CONTROL FILE, FALLING BACK TO THE
+000950*                     ORIGINAL 10-DOWN-TO-1 DEFAULTS IF THE FILE
+000960*                     IS MISSING OR EMPTY.
+000970******************************************************************
+000980 1100-READ-CONTROL.
+000990     OPEN INPUT SCHLEIFE-CONTROL.
+001000     IF WS-CTL-STATUS = "00"
+001010         READ SCHLEIFE-CONTROL
+001020             AT END
+001030                 CONTINUE
+001040         END-READ
+001050         IF WS-CTL-STATUS = "00"
+001060             MOVE SC-START TO WS-START
+001070             MOVE SC-STEP TO WS-STEP
+001080             MOVE SC-LIMIT TO WS-LIMIT
+001090             IF SC-CHECKPOINT-INTERVAL > ZERO
+001100                 MOVE SC-CHECKPOINT-INTERVAL
+001100                     TO WS-CHECKPOINT-INTERVAL
+001110             END-IF
+001120         END-IF
+001130         CLOSE SCHLEIFE-CONTROL
+001140     END-IF.
+001150 1100-READ-CONTROL-EXIT.
+001160     EXIT.
+
+001170******************************************************************
+001180* 1200-CHECK-LOOP-DONE - DECIDE WHETHER I HAS REACHED OR PASSED
+001190*                        THE LIMIT, ACCORDING TO WHICH DIRECTION
+001200*                        WS-STEP IS COUNTING.
+001210******************************************************************
+001220 1200-CHECK-LOOP-DONE.
+001230     MOVE "N" TO WS-LOOP-DONE-SWITCH.
+001240     IF WS-STEP < ZERO
+001250         IF I < WS-LIMIT
+001260             SET WS-LOOP-DONE TO TRUE
+001270         END-IF
+001280     ELSE
+001290         IF I > WS-LIMIT
+001300             SET WS-LOOP-DONE TO TRUE
+001310         END-IF
+001320     END-IF.
+001330 1200-CHECK-LOOP-DONE-EXIT.
+001340     EXIT.
+
+001350******************************************************************
+001360* 2000-PROCESS-VALUE - PRINT ONE DETAIL LINE FOR THE CURRENT
+001370*                      VALUE OF I, CHECKPOINT PROGRESS EVERY
+001380*                      WS-CHECKPOINT-INTERVAL ITERATIONS, THEN
+001390*                      ADVANCE I BY WS-STEP.
+001400******************************************************************
+001410 2000-PROCESS-VALUE.
+001420     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001430         PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT
+001440     END-IF.
+
+001450     MOVE I TO WS-VALUE-ED.
+001460     MOVE SPACES TO WS-PRINT-LINE.
+001470     STRING "VALUE: " DELIMITED BY SIZE
+001480            WS-VALUE-ED DELIMITED BY SIZE
+001490         INTO WS-PRINT-LINE.
+001500     WRITE SR-REPORT-LINE FROM WS-PRINT-LINE.
+001510     ADD 1 TO WS-LINE-COUNT.
+001520     ADD 1 TO WS-ITERATION-COUNT.
+
+001530     DIVIDE WS-ITERATION-COUNT BY WS-CHECKPOINT-INTERVAL
+001531         GIVING WS-CKPT-QUOTIENT
+001532         REMAINDER WS-CKPT-REMAINDER.
+001540     IF WS-CKPT-REMAINDER = ZERO
+001550         PERFORM 2300-WRITE-CHECKPOINT THRU
+001550             2300-WRITE-CHECKPOINT-EXIT
+001560     END-IF.
+
+001570     ADD WS-STEP TO I.
+001580     PERFORM 1200-CHECK-LOOP-DONE THRU 1200-CHECK-LOOP-DONE-EXIT.
+001590 2000-PROCESS-VALUE-EXIT.
+001600     EXIT.
+
+001610******************************************************************
+001620* 2200-PRINT-HEADING - START A NEW PAGE.
+001630******************************************************************
+001640 2200-PRINT-HEADING.
+001650     ADD 1 TO WS-PAGE-COUNT.
+001660     MOVE WS-PAGE-COUNT TO WS-PAGE-ED.
+001670     MOVE ZERO TO WS-LINE-COUNT.
+
+001680     MOVE SPACES TO WS-PRINT-LINE.
+001690     IF WS-PAGE-COUNT > 1
+001700         WRITE SR-REPORT-LINE FROM WS-PRINT-LINE
+001710     END-IF.
+
+001720     MOVE SPACES TO WS-PRINT-LINE.
+001730     STRING "COUNTING LOOP LISTING" DELIMITED BY SIZE
+001740            "   PAGE "              DELIMITED BY SIZE
+001750            WS-PAGE-ED              DELIMITED BY SIZE
+001760         INTO WS-PRINT-LINE.
+001770     WRITE SR-REPORT-LINE FROM WS-PRINT-LINE.
+
+001780     MOVE SPACES TO WS-PRINT-LINE.
+001790     WRITE SR-REPORT-LINE FROM WS-PRINT-LINE.
+001800 2200-PRINT-HEADING-EXIT.
+001810     EXIT.
+
+001820******************************************************************
+001830* 2300-WRITE-CHECKPOINT - RECORD HOW FAR THE COUNT HAS GOTTEN SO
+001840*                         AN OPERATOR CAN SEE PROGRESS WITHOUT
+001850*                         WATCHING THE REPORT SCROLL BY.
+001860******************************************************************
+001870 2300-WRITE-CHECKPOINT.
+001880     MOVE I TO SK-CURRENT-VALUE.
+001890     MOVE WS-ITERATION-COUNT TO SK-ITERATIONS-DONE.
+001900     OPEN OUTPUT CHECKPOINT-FILE.
+001910     WRITE SK-CHECKPOINT-RECORD.
+001920     CLOSE CHECKPOINT-FILE.
+001930 2300-WRITE-CHECKPOINT-EXIT.
+001940     EXIT.
+
+001950******************************************************************
+001960* 3000-FINISH - PRINT THE FOOTER LINE AND CLOSE THE REPORT.
+001970******************************************************************
+001980 3000-FINISH.
+001990     MOVE WS-ITERATION-COUNT TO WS-ITERATION-ED.
+002000     MOVE SPACES TO WS-PRINT-LINE.
+002010     STRING "TOTAL VALUES LISTED: " DELIMITED BY SIZE
+002020            WS-ITERATION-ED         DELIMITED BY SIZE
+002030         INTO WS-PRINT-LINE.
+002040     WRITE SR-REPORT-LINE FROM WS-PRINT-LINE.
+
+002050     CLOSE SCHLEIFE-RPT.
+002060 3000-FINISH-EXIT.
+002070     EXIT.
+
+002080 END PROGRAM SCHLEIFE.
