@@ -0,0 +1,75 @@
+           identification division.
+               program-id. mainmenu.
+           environment division.
+               input-output section.
+               file-control.
+                   select student-master assign to "STUDMAST"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is SM-STUDENT-ID
+                       file status is WS-MAST-STATUS.
+           data division.
+               file section.
+               fd  student-master.
+               copy "studrec.cpy".
+               working-storage section.
+               01 WS-MENU-CHOICE PIC X(1).
+                   88 MENU-LOGIN           VALUE "1".
+                   88 MENU-CALCULATOR      VALUE "2".
+                   88 MENU-STUDENT-LOOKUP  VALUE "3".
+                   88 MENU-QUIT            VALUE "4".
+               01 WS-LOOKUP-ID PIC 9(4).
+               01 WS-MAST-STATUS PIC X(2).
+               01 WS-LOGIN-ROLE PIC X(7).
+           PROCEDURE DIVISION.
+               PERFORM MAIN-LOOP UNTIL MENU-QUIT.
+               DISPLAY "GOODBYE".
+           STOP RUN.
+
+           MAIN-LOOP.
+               DISPLAY " ".
+               DISPLAY "=== MAIN MENU ===".
+               DISPLAY "1. LOGIN".
+               DISPLAY "2. CALCULATOR".
+               DISPLAY "3. STUDENT LOOKUP".
+               DISPLAY "4. QUIT".
+               DISPLAY "ENTER CHOICE:".
+               ACCEPT WS-MENU-CHOICE.
+
+               EVALUATE TRUE
+                   WHEN MENU-LOGIN
+                       CALL "LOGIN" USING WS-LOGIN-ROLE
+                       DISPLAY "SIGNED IN ROLE: ", WS-LOGIN-ROLE
+                   WHEN MENU-CALCULATOR
+                       CALL "calculator"
+                   WHEN MENU-STUDENT-LOOKUP
+                       PERFORM LOOKUP-STUDENT
+                   WHEN MENU-QUIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE"
+               END-EVALUATE.
+
+      *    LOOKUP-STUDENT DISPLAYS ONE STUDENT MASTER RECORD BY ID,
+      *    READ-ONLY - IT DOES NOT CALL UNTERPROGRAMM1/2 OR WRITE THE
+      *    FILE, UNLIKE STUDMAIN'S UPDATE FLOW.
+           LOOKUP-STUDENT.
+               DISPLAY "ENTER STUDENT ID:".
+               ACCEPT WS-LOOKUP-ID.
+
+               OPEN INPUT STUDENT-MASTER.
+               MOVE WS-LOOKUP-ID TO SM-STUDENT-ID.
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       DISPLAY "STUDENT NOT FOUND: ", WS-LOOKUP-ID
+               END-READ.
+               IF WS-MAST-STATUS = "00"
+                   DISPLAY "ID: ", SM-STUDENT-ID
+                   DISPLAY "NAME: ", SM-STUDENT-NAME
+                   DISPLAY "DATE OF BIRTH: ", SM-DATE-OF-BIRTH
+                   DISPLAY "MAJOR CODE: ", SM-MAJOR-CODE
+                   DISPLAY "ENROLLMENT STATUS: ", SM-ENROLLMENT-STATUS
+               END-IF.
+               CLOSE STUDENT-MASTER.
+
+           END PROGRAM mainmenu.
