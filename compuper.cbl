@@ -1,30 +1,335 @@
-           IDENTIFICATION DIVISION.
-               PROGRAM-ID. compuper.
-           DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 DATEN.
-                   02 X PIC 9(2) VALUE 13.
-                   02 Y PIC 9(1) VALUE 5.
-                   02 RES PIC S999V99.
-           PROCEDURE DIVISION.
-               DISPLAY "+".
-               COMPUTE RES = X + Y.
-               DISPLAY RES.
-
-               DISPLAY "-".
-               COMPUTE RES = X - Y.
-               DISPLAY RES.
-
-               DISPLAY "*".
-               COMPUTE RES = X * Y.
-               DISPLAY RES.
-
-               DISPLAY "/".
-               COMPUTE RES = X / Y.
-               DISPLAY RES.
-           STOP RUN.
-           END PROGRAM compuper.
-
-
-
-            
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM-ID : COMPUPER
+000030* AUTHOR     : R. OKONKWO, REGISTRAR SYSTEMS
+000040* INSTALLATION : WESTFIELD UNIVERSITY DATA CENTER
+000050* DATE-WRITTEN : 2026-08-08
+000060*-----------------------------------------------------------------
+000070* PURPOSE.
+000080*   READS A DATEN-IN FILE OF X/Y PAIRS AND PRINTS A PAGE-
+000090*   FORMATTED REPORT SHOWING THE SUM, DIFFERENCE, PRODUCT AND
+000100*   QUOTIENT OF EACH PAIR, WITH A RUN TOTAL FOR EACH OPERATION.
+000110*   FORMERLY A ONE-SHOT DEMONSTRATION OF A SINGLE HARDCODED PAIR.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY.
+000140*   2026-08-08  RO   ORIGINAL PROGRAM (ONE-SHOT X=13/Y=5 DEMO).
+000150*   2026-08-08  RO   REWORKED INTO A MULTI-RECORD BATCH REPORT.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.    COMPUPER.
+000190 AUTHOR.        R. OKONKWO.
+000200 INSTALLATION.  WESTFIELD UNIVERSITY DATA CENTER.
+000210 DATE-WRITTEN.  2026-08-08.
+000220 DATE-COMPILED.
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DATEN-IN ASSIGN TO "COMPDATA"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-DATEN-STATUS.
+
+000290     SELECT COMPUPER-RPT ASSIGN TO "COMPURPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-RPT-STATUS.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  DATEN-IN.
+000350     COPY "compdat.cpy".
+
+000360 FD  COMPUPER-RPT.
+000370 01  CO-REPORT-LINE            PIC X(132).
+
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-SWITCHES.
+000400     05  WS-EOF-SWITCH         PIC X(01) VALUE "N".
+000410         88  WS-EOF            VALUE "Y".
+000420     05  WS-SIZE-ERROR-SWITCH  PIC X(01) VALUE "N".
+000430         88  WS-SIZE-ERROR     VALUE "Y".
+
+000440 01  WS-FILE-STATUSES.
+000450     05  WS-DATEN-STATUS       PIC X(02) VALUE "00".
+000460     05  WS-RPT-STATUS         PIC X(02) VALUE "00".
+
+000470 01  WS-COUNTERS COMP.
+000480     05  WS-LINE-COUNT         PIC 9(02) VALUE ZERO.
+000490     05  WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+000500     05  WS-RECORD-COUNT       PIC 9(05) VALUE ZERO.
+000510     05  WS-SIZE-ERROR-COUNT   PIC 9(05) VALUE ZERO.
+
+000520 01  WS-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+
+000530 01  WS-PRINT-LINE             PIC X(132).
+
+000540 01  WS-RESULTS.
+000550     05  WS-ADD-RES            PIC S9(7)V99.
+000560     05  WS-SUB-RES            PIC S9(7)V99.
+000570     05  WS-MUL-RES            PIC S9(7)V99.
+000580     05  WS-DIV-RES            PIC S9(7)V99.
+
+000590 01  WS-RUN-TOTALS.
+000600     05  WS-ADD-TOTAL          PIC S9(9)V99 VALUE ZERO.
+000610     05  WS-SUB-TOTAL          PIC S9(9)V99 VALUE ZERO.
+000620     05  WS-MUL-TOTAL          PIC S9(9)V99 VALUE ZERO.
+000630     05  WS-DIV-TOTAL          PIC S9(9)V99 VALUE ZERO.
+
+000640 01  WS-EDIT-FIELDS.
+000650     05  WS-PAGE-ED            PIC ZZZ9.
+000660     05  WS-COUNT-ED           PIC ZZZZ9.
+000670     05  WS-X-ED               PIC ZZZZ9.99.
+000680     05  WS-Y-ED               PIC ZZZZ9.99.
+000690     05  WS-ADD-ED             PIC ZZZZZZ9.99.
+000700     05  WS-SUB-ED             PIC ZZZZZZ9.99.
+000710     05  WS-MUL-ED             PIC ZZZZZZ9.99.
+000720     05  WS-DIV-ED             PIC ZZZZZZ9.99.
+000730     05  WS-ADD-TOTAL-ED       PIC ZZZZZZZZ9.99.
+000740     05  WS-SUB-TOTAL-ED       PIC ZZZZZZZZ9.99.
+000750     05  WS-MUL-TOTAL-ED       PIC ZZZZZZZZ9.99.
+000760     05  WS-DIV-TOTAL-ED       PIC ZZZZZZZZ9.99.
+000770     05  WS-SIZE-ERROR-CNT-ED  PIC ZZZZ9.
+
+000780 01  WS-SIGN-FLAGS.
+000790     05  WS-ADD-SIGN           PIC X(02).
+000800     05  WS-SUB-SIGN           PIC X(02).
+000810     05  WS-MUL-SIGN           PIC X(02).
+000820     05  WS-DIV-SIGN           PIC X(02).
+000830     05  WS-ADD-TOTAL-SIGN     PIC X(02).
+000840     05  WS-SUB-TOTAL-SIGN     PIC X(02).
+000850     05  WS-MUL-TOTAL-SIGN     PIC X(02).
+000860     05  WS-DIV-TOTAL-SIGN     PIC X(02).
+
+000870 PROCEDURE DIVISION.
+
+000880******************************************************************
+000890* 0000-MAINLINE.
+000900******************************************************************
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000930     PERFORM 2000-PRINT-COMPUTATION
+000940         THRU 2000-PRINT-COMPUTATION-EXIT
+000950         UNTIL WS-EOF.
+000960     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+000970     STOP RUN.
+
+000980******************************************************************
+000990* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST DATA PAIR.
+001000******************************************************************
+001010 1000-INITIALIZE.
+001020     OPEN INPUT DATEN-IN.
+001030     OPEN OUTPUT COMPUPER-RPT.
+001035     PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT.
+001040     PERFORM 2100-READ-DATEN THRU 2100-READ-DATEN-EXIT.
+001050 1000-INITIALIZE-EXIT.
+001060     EXIT.
+
+001070******************************************************************
+001080* 2000-PRINT-COMPUTATION - COMPUTE ALL FOUR OPERATIONS FOR ONE
+001090*                          X/Y PAIR, ACCUMULATE RUN TOTALS AND
+001100*                          PRINT THE DETAIL LINE.
+001110******************************************************************
+001120 2000-PRINT-COMPUTATION.
+001130     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001140         PERFORM 2200-PRINT-HEADING THRU 2200-PRINT-HEADING-EXIT
+001150     END-IF.
+
+001160     COMPUTE WS-ADD-RES ROUNDED = DI-X + DI-Y.
+001170     COMPUTE WS-SUB-RES ROUNDED = DI-X - DI-Y.
+001180     ADD WS-ADD-RES TO WS-ADD-TOTAL.
+001190     ADD WS-SUB-RES TO WS-SUB-TOTAL.
+
+001200        IF WS-ADD-RES < ZERO
+001210            MOVE "CR" TO WS-ADD-SIGN
+001220        ELSE
+001230            MOVE SPACES TO WS-ADD-SIGN
+001240        END-IF.
+001250        IF WS-SUB-RES < ZERO
+001260            MOVE "CR" TO WS-SUB-SIGN
+001270        ELSE
+001280            MOVE SPACES TO WS-SUB-SIGN
+001290        END-IF.
+
+001300     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+001310     COMPUTE WS-MUL-RES ROUNDED = DI-X * DI-Y
+001320         ON SIZE ERROR
+001330             SET WS-SIZE-ERROR TO TRUE
+001340             ADD 1 TO WS-SIZE-ERROR-COUNT
+001350             MOVE ZERO TO WS-MUL-RES
+001360             DISPLAY "SIZE ERROR ON MULTIPLY: X=", DI-X,
+001370                 " Y=", DI-Y
+001380     END-COMPUTE.
+001390     IF NOT WS-SIZE-ERROR
+001400         ADD WS-MUL-RES TO WS-MUL-TOTAL
+001410     END-IF.
+001420        IF WS-MUL-RES < ZERO
+001430            MOVE "CR" TO WS-MUL-SIGN
+001440        ELSE
+001450            MOVE SPACES TO WS-MUL-SIGN
+001460        END-IF.
+
+001470     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+001480     COMPUTE WS-DIV-RES ROUNDED = DI-X / DI-Y
+001490         ON SIZE ERROR
+001500             SET WS-SIZE-ERROR TO TRUE
+001510             ADD 1 TO WS-SIZE-ERROR-COUNT
+001520             MOVE ZERO TO WS-DIV-RES
+001530             DISPLAY "SIZE ERROR ON DIVIDE: X=", DI-X,
+001540                 " Y=", DI-Y
+001550     END-COMPUTE.
+001560     IF NOT WS-SIZE-ERROR
+001570         ADD WS-DIV-RES TO WS-DIV-TOTAL
+001580     END-IF.
+001590        IF WS-DIV-RES < ZERO
+001600            MOVE "CR" TO WS-DIV-SIGN
+001610        ELSE
+001620            MOVE SPACES TO WS-DIV-SIGN
+001630        END-IF.
+
+001640     MOVE DI-X TO WS-X-ED.
+001650     MOVE DI-Y TO WS-Y-ED.
+001660     MOVE WS-ADD-RES TO WS-ADD-ED.
+001670     MOVE WS-SUB-RES TO WS-SUB-ED.
+001680     MOVE WS-MUL-RES TO WS-MUL-ED.
+001690     MOVE WS-DIV-RES TO WS-DIV-ED.
+
+001700     MOVE SPACES TO WS-PRINT-LINE.
+001710     STRING "X="        DELIMITED BY SIZE
+001720            WS-X-ED     DELIMITED BY SIZE
+001730            "  Y="      DELIMITED BY SIZE
+001740            WS-Y-ED     DELIMITED BY SIZE
+001750            "  +="      DELIMITED BY SIZE
+001760            WS-ADD-ED   DELIMITED BY SIZE
+001770            WS-ADD-SIGN DELIMITED BY SIZE
+001780            "  -="      DELIMITED BY SIZE
+001790            WS-SUB-ED   DELIMITED BY SIZE
+001800            WS-SUB-SIGN DELIMITED BY SIZE
+001810            "  *="      DELIMITED BY SIZE
+001820            WS-MUL-ED   DELIMITED BY SIZE
+001830            WS-MUL-SIGN DELIMITED BY SIZE
+001840            "  /="      DELIMITED BY SIZE
+001850            WS-DIV-ED   DELIMITED BY SIZE
+001860            WS-DIV-SIGN DELIMITED BY SIZE
+001870         INTO WS-PRINT-LINE.
+001880     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+001890     ADD 1 TO WS-LINE-COUNT.
+001900     ADD 1 TO WS-RECORD-COUNT.
+
+001910     PERFORM 2100-READ-DATEN THRU 2100-READ-DATEN-EXIT.
+001920 2000-PRINT-COMPUTATION-EXIT.
+001930     EXIT.
+
+001940******************************************************************
+001950* 2100-READ-DATEN - GET THE NEXT X/Y PAIR.
+001960******************************************************************
+001970 2100-READ-DATEN.
+001980     READ DATEN-IN
+001990         AT END
+002000             SET WS-EOF TO TRUE
+002010     END-READ.
+002020 2100-READ-DATEN-EXIT.
+002030     EXIT.
+
+002040******************************************************************
+002050* 2200-PRINT-HEADING - START A NEW PAGE.
+002060******************************************************************
+002070 2200-PRINT-HEADING.
+002080     ADD 1 TO WS-PAGE-COUNT.
+002090     MOVE WS-PAGE-COUNT TO WS-PAGE-ED.
+002100     MOVE ZERO TO WS-LINE-COUNT.
+
+002110     MOVE SPACES TO WS-PRINT-LINE.
+002120     IF WS-PAGE-COUNT > 1
+002130         WRITE CO-REPORT-LINE FROM WS-PRINT-LINE
+002140     END-IF.
+
+002150     MOVE SPACES TO WS-PRINT-LINE.
+002160     STRING "COMPUTATION REPORT" DELIMITED BY SIZE
+002170            "   PAGE "           DELIMITED BY SIZE
+002180            WS-PAGE-ED           DELIMITED BY SIZE
+002190         INTO WS-PRINT-LINE.
+002200     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002210     MOVE SPACES TO WS-PRINT-LINE.
+002250     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+002260 2200-PRINT-HEADING-EXIT.
+002270     EXIT.
+
+002280******************************************************************
+002290* 3000-FINISH - WRITE RUN TOTALS AND CLOSE FILES.
+002300******************************************************************
+002310 3000-FINISH.
+002320     MOVE WS-RECORD-COUNT TO WS-COUNT-ED.
+002330     MOVE SPACES TO WS-PRINT-LINE.
+002340     STRING "TOTAL PAIRS COMPUTED: " DELIMITED BY SIZE
+002350            WS-COUNT-ED             DELIMITED BY SIZE
+002360         INTO WS-PRINT-LINE.
+002370     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002380     MOVE WS-ADD-TOTAL TO WS-ADD-TOTAL-ED.
+002390     MOVE WS-SUB-TOTAL TO WS-SUB-TOTAL-ED.
+002400     MOVE WS-MUL-TOTAL TO WS-MUL-TOTAL-ED.
+002410     MOVE WS-DIV-TOTAL TO WS-DIV-TOTAL-ED.
+
+002420        IF WS-ADD-TOTAL < ZERO
+002430            MOVE "CR" TO WS-ADD-TOTAL-SIGN
+002440        ELSE
+002450            MOVE SPACES TO WS-ADD-TOTAL-SIGN
+002460        END-IF.
+002470        IF WS-SUB-TOTAL < ZERO
+002480            MOVE "CR" TO WS-SUB-TOTAL-SIGN
+002490        ELSE
+002500            MOVE SPACES TO WS-SUB-TOTAL-SIGN
+002510        END-IF.
+002520        IF WS-MUL-TOTAL < ZERO
+002530            MOVE "CR" TO WS-MUL-TOTAL-SIGN
+002540        ELSE
+002550            MOVE SPACES TO WS-MUL-TOTAL-SIGN
+002560        END-IF.
+002570        IF WS-DIV-TOTAL < ZERO
+002580            MOVE "CR" TO WS-DIV-TOTAL-SIGN
+002590        ELSE
+002600            MOVE SPACES TO WS-DIV-TOTAL-SIGN
+002610        END-IF.
+
+002620     MOVE SPACES TO WS-PRINT-LINE.
+002630     STRING "RUN TOTAL SUM:      "  DELIMITED BY SIZE
+002640            WS-ADD-TOTAL-ED         DELIMITED BY SIZE
+002650            WS-ADD-TOTAL-SIGN       DELIMITED BY SIZE
+002660         INTO WS-PRINT-LINE.
+002670     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002680     MOVE SPACES TO WS-PRINT-LINE.
+002690     STRING "RUN TOTAL DIFF:     "  DELIMITED BY SIZE
+002700            WS-SUB-TOTAL-ED         DELIMITED BY SIZE
+002710            WS-SUB-TOTAL-SIGN       DELIMITED BY SIZE
+002720         INTO WS-PRINT-LINE.
+002730     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002740     MOVE SPACES TO WS-PRINT-LINE.
+002750     STRING "RUN TOTAL PRODUCT:  "  DELIMITED BY SIZE
+002760            WS-MUL-TOTAL-ED         DELIMITED BY SIZE
+002770            WS-MUL-TOTAL-SIGN       DELIMITED BY SIZE
+002780         INTO WS-PRINT-LINE.
+002790     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002800     MOVE SPACES TO WS-PRINT-LINE.
+002810     STRING "RUN TOTAL QUOTIENT: "  DELIMITED BY SIZE
+002820            WS-DIV-TOTAL-ED         DELIMITED BY SIZE
+002830            WS-DIV-TOTAL-SIGN       DELIMITED BY SIZE
+002840         INTO WS-PRINT-LINE.
+002850     WRITE CO-REPORT-LINE FROM WS-PRINT-LINE.
+
+002860     CLOSE DATEN-IN.
+002870     CLOSE COMPUPER-RPT.
+
+002880     IF WS-SIZE-ERROR-COUNT > ZERO
+002890         MOVE WS-SIZE-ERROR-COUNT TO WS-SIZE-ERROR-CNT-ED
+002900         DISPLAY "COMPUPER COMPLETED WITH ",
+002910             WS-SIZE-ERROR-CNT-ED, " SIZE ERROR(S)"
+002920         MOVE 4 TO RETURN-CODE
+002930     ELSE
+002940         MOVE 0 TO RETURN-CODE
+002950     END-IF.
+002960 3000-FINISH-EXIT.
+002970     EXIT.
+
+002980 END PROGRAM COMPUPER.
